@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PESQNOME.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-ALU
+              ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT-ALU.
+
+       SELECT ARQ-IDX
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOMEIDX.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CHAVE-IDX
+              FILE STATUS IS FS-STAT-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALU.
+       01  REG-ALU.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC X(20).
+           02 S-NOME         PIC X(30).
+           02 FONE           PIC X(12).
+           02 CEP            PIC X(08).
+           02 CIDADE         PIC X(08).
+           02 UF             PIC X(02).
+           02 BAIRRO         PIC X(32).
+           02 RUA            PIC X(55).
+           02 SITUACAO-ALUNO PIC X(01).
+
+       FD  ARQ-IDX.
+       01  REG-IDX.
+           02 CHAVE-IDX.
+              03 S-NOME-IDX  PIC X(30).
+              03 CODIGO-IDX  PIC 9(08).
+           02 NOME-IDX       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPCAO PIC X(01).
+           88 OPCAO-RECONSTRUIR VALUE 'R'.
+           88 OPCAO-PESQUISAR   VALUE 'P'.
+           88 OPCAO-SAIR        VALUE 'S'.
+
+       01  WS-NOME-BUSCA    PIC X(30).
+       01  WS-TAM-BUSCA     PIC 9(02).
+       01  WS-CHAVE-BUSCA.
+           02 WS-S-NOME-BUSCA PIC X(30).
+           02 WS-CODIGO-BUSCA PIC 9(08) VALUE ZEROES.
+       01  WS-EOF           PIC X(01).
+       01  WS-CONTA-IDX      PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-ACHADOS  PIC 9(09) VALUE ZEROES.
+
+       77 FS-STAT-ALU PIC 9(02).
+           88 FS-ALU-OK         VALUE ZEROS.
+           88 FS-ALU-NAO-EXISTE VALUE 35.
+       77 FS-STAT-IDX PIC 9(02).
+           88 FS-IDX-OK         VALUE ZEROS.
+           88 FS-IDX-NAO-EXISTE VALUE 35.
+
+       PROCEDURE DIVISION.
+       PERFORM SOLICITA-OPCAO.
+      * repete o menu ate o operador escolher 'S' (encerra)
+       PERFORM UNTIL OPCAO-SAIR
+           EVALUATE TRUE
+               WHEN OPCAO-RECONSTRUIR PERFORM RECONSTROI-INDICE
+               WHEN OPCAO-PESQUISAR   PERFORM PESQUISA-NOME
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE
+           PERFORM SOLICITA-OPCAO
+       END-PERFORM.
+       STOP RUN.
+      *
+      *============================================================
+      * SOLICITA-OPCAO - MOSTRA O MENU DE PESQUISA POR NOME E LE A
+      * OPCAO ESCOLHIDA PELO OPERADOR.
+      *============================================================
+       SOLICITA-OPCAO.
+           DISPLAY ' '
+           DISPLAY 'PESQUISA DE ALUNOS POR NOME (NOMEIDX.DAT)'
+           DISPLAY 'R - RECONSTRUIR INDICE A PARTIR DE ALUNOS.DAT'
+           DISPLAY 'P - PESQUISAR POR SOBRENOME (OU INICIO DELE)'
+           DISPLAY 'S - SAIR'
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING
+           ACCEPT WS-OPCAO.
+      *
+      *============================================================
+      * RECONSTROI-INDICE - PERCORRE ALUNOS.DAT POR ORDEM DE CODIGO E
+      * REGRAVA NOMEIDX.DAT DO ZERO, UM REGISTRO POR ALUNO, CHAVEADO
+      * POR S-NOME+CODIGO. DEVE SER RODADO DE NOVO SEMPRE QUE
+      * ALUNOS.DAT FOR ALTERADO (CRIALUNO OU MANTALU), JA QUE O
+      * INDICE NAO E ATUALIZADO AUTOMATICAMENTE POR AQUELES
+      * PROGRAMAS.
+      *============================================================
+       RECONSTROI-INDICE.
+           OPEN INPUT ARQ-ALU
+           IF FS-ALU-NAO-EXISTE THEN
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO - EXECUTE O '
+                   'CRIALUNO PRIMEIRO.'
+           ELSE
+               OPEN OUTPUT ARQ-IDX
+               MOVE 'N' TO WS-EOF
+               MOVE ZEROES TO WS-CONTA-IDX
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ARQ-ALU NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE S-NOME TO S-NOME-IDX
+                           MOVE CODIGO TO CODIGO-IDX
+                           MOVE NOME TO NOME-IDX
+                           WRITE REG-IDX
+                           ADD 1 TO WS-CONTA-IDX
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-ALU
+               CLOSE ARQ-IDX
+               DISPLAY 'INDICE RECONSTRUIDO - REGISTROS: '
+                       WS-CONTA-IDX
+           END-IF.
+      *
+      *============================================================
+      * PESQUISA-NOME - PERGUNTA UM SOBRENOME (OU APENAS O INICIO
+      * DELE) E LISTA TODOS OS ALUNOS DE NOMEIDX.DAT CUJO S-NOME
+      * COMECE COM O TEXTO DIGITADO, USANDO START PARA POSICIONAR NO
+      * PRIMEIRO CANDIDATO E READ NEXT PARA PERCORRER OS DEMAIS EM
+      * ORDEM ALFABETICA ATE O PREFIXO DEIXAR DE CASAR.
+      *============================================================
+       PESQUISA-NOME.
+           OPEN INPUT ARQ-IDX
+           IF FS-IDX-NAO-EXISTE THEN
+               DISPLAY 'NOMEIDX.DAT NAO ENCONTRADO - ESCOLHA A '
+                   'OPCAO R PRIMEIRO.'
+           ELSE
+               DISPLAY 'SOBRENOME (OU INICIO DELE): ' WITH NO ADVANCING
+               ACCEPT WS-NOME-BUSCA
+               MOVE ZEROES TO WS-TAM-BUSCA
+               INSPECT WS-NOME-BUSCA
+                   TALLYING WS-TAM-BUSCA FOR CHARACTERS
+                       BEFORE INITIAL SPACE
+               IF WS-TAM-BUSCA = 0
+                   DISPLAY 'INFORME AO MENOS UM CARACTERE.'
+               ELSE
+                   MOVE ZEROES TO WS-CONTA-ACHADOS
+                   MOVE SPACES TO WS-S-NOME-BUSCA
+                   MOVE WS-NOME-BUSCA TO WS-S-NOME-BUSCA
+                   MOVE ZEROES TO WS-CODIGO-BUSCA
+                   MOVE WS-CHAVE-BUSCA TO CHAVE-IDX
+                   START ARQ-IDX KEY IS NOT LESS THAN CHAVE-IDX
+                       INVALID KEY
+                           DISPLAY 'NENHUM ALUNO ENCONTRADO.'
+                           MOVE 'Y' TO WS-EOF
+                       NOT INVALID KEY
+                           MOVE 'N' TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ ARQ-IDX NEXT RECORD
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF S-NOME-IDX(1:WS-TAM-BUSCA) =
+                                  WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                                   DISPLAY 'CODIGO: ' CODIGO-IDX
+                                       ' NOME: ' NOME-IDX
+                                       ' S.NOME: ' S-NOME-IDX
+                                   ADD 1 TO WS-CONTA-ACHADOS
+                               ELSE
+                                   MOVE 'Y' TO WS-EOF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   IF WS-CONTA-ACHADOS = 0
+                       DISPLAY 'NENHUM ALUNO ENCONTRADO.'
+                   ELSE
+                       DISPLAY 'TOTAL ENCONTRADO: ' WS-CONTA-ACHADOS
+                   END-IF
+               END-IF
+               CLOSE ARQ-IDX
+           END-IF.
