@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOLETIM.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-NOTAS
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CHAVE-OK
+              FILE STATUS IS FS-STAT.
+
+       SELECT ARQ-ALUNOS
+              ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT-ALU.
+
+       SELECT ARQ-REL
+              ASSIGN TO 'F:\COBOL45\SOURCE\BOLETIM.LST'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOTAS.
+       01  REG-OK.
+           02 CHAVE-OK.
+              03 CODIGO-OK          PIC 9(08).
+              03 DISCIPLINA-OK      PIC X(10).
+           02 NOME-OK               PIC X(20).
+           02 S-NOME-OK             PIC X(30).
+           02 PRIMEIRO-OK           PIC 9(02).
+           02 SEGUNDO-OK            PIC 9(02).
+           02 TERCEIRO-OK           PIC 9(02).
+           02 QUARTO-OK             PIC 9(02).
+           02 MEDIA-FINAL-OK        PIC 9(02)V99.
+           02 SITUACAO-OK           PIC X(02).
+              88 SIT-APROVADO       VALUE 'AP'.
+              88 SIT-RECUPERACAO    VALUE 'RC'.
+              88 SIT-REPROVADO      VALUE 'RP'.
+
+       FD  ARQ-ALUNOS.
+       01  REG-ALU.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC X(20).
+           02 S-NOME         PIC X(30).
+           02 FONE           PIC X(12).
+           02 CEP            PIC X(08).
+           02 CIDADE         PIC X(08).
+           02 UF             PIC X(02).
+           02 BAIRRO         PIC X(32).
+           02 RUA            PIC X(55).
+           02 SITUACAO-ALUNO PIC X(01).
+
+       FD  ARQ-REL.
+       01  REG-REL.
+           02 REL-ROTULO     PIC X(12).
+           02 REL-VALOR      PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CODIGO-PARAM PIC 9(08).
+       01  WS-DISCIPLINA-PARAM PIC X(10).
+       01  WS-SITUACAO-DESC PIC X(12).
+       77 FS-STAT     PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 FS-STAT-ALU PIC 9(02).
+           88 FS-ALU-OK         VALUE ZEROS.
+           88 FS-ALU-NAO-EXISTE VALUE 35.
+
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       PERFORM SOLICITA-CODIGO.
+      * repete a impressao do boletim ate o operador informar 0
+       PERFORM UNTIL WS-CODIGO-PARAM = 0
+           PERFORM IMPRIME-BOLETIM
+           PERFORM SOLICITA-CODIGO
+       END-PERFORM.
+       CLOSE ARQ-NOTAS.
+       CLOSE ARQ-ALUNOS.
+       CLOSE ARQ-REL.
+       STOP RUN.
+      *
+      *============================================================
+      * SOLICITA-CODIGO - PERGUNTA AO OPERADOR QUAL CODIGO DE ALUNO
+      * IMPRIMIR O BOLETIM. INFORMANDO 0, O PROGRAMA TERMINA.
+      *============================================================
+       SOLICITA-CODIGO.
+           DISPLAY 'INFORME O CODIGO DO ALUNO (0 P/ ENCERRAR): '
+               WITH NO ADVANCING
+           ACCEPT WS-CODIGO-PARAM.
+           IF WS-CODIGO-PARAM NOT = 0
+               DISPLAY 'INFORME A DISCIPLINA..................: '
+                   WITH NO ADVANCING
+               ACCEPT WS-DISCIPLINA-PARAM
+           END-IF.
+      *
+      *============================================================
+      * IMPRIME-BOLETIM - BUSCA O REGISTRO DE NOTAS EM NOTAS.DAT,
+      * JUNTA COM O CADASTRO EM ALUNOS.DAT PARA O CABECALHO DE NOME/
+      * ENDERECO, E GRAVA O BOLETIM FORMATADO EM BOLETIM.LST.
+      *============================================================
+       IMPRIME-BOLETIM.
+           MOVE WS-CODIGO-PARAM     TO CODIGO-OK
+           MOVE WS-DISCIPLINA-PARAM TO DISCIPLINA-OK
+           READ ARQ-NOTAS KEY IS CHAVE-OK
+               INVALID KEY
+                   DISPLAY 'NAO HA NOTAS LANCADAS PARA ESTE CODIGO/'
+                           'DISCIPLINA !'
+               NOT INVALID KEY
+                   MOVE WS-CODIGO-PARAM TO CODIGO
+                   READ ARQ-ALUNOS KEY IS CODIGO
+                       INVALID KEY
+                           DISPLAY 'ALUNO NAO CADASTRADO EM ALUNOS.DAT'
+                           ' !'
+                       NOT INVALID KEY
+                           PERFORM DETERMINA-SITUACAO-DESC
+                           PERFORM MOSTRA-BOLETIM
+                           PERFORM GRAVA-BOLETIM
+                   END-READ
+           END-READ.
+      *
+      *============================================================
+      * DETERMINA-SITUACAO-DESC - TRADUZ O CODIGO DE SITUACAO (AP/RC/
+      * RP) PARA UM TEXTO LEGIVEL NO BOLETIM IMPRESSO.
+      *============================================================
+       DETERMINA-SITUACAO-DESC.
+           EVALUATE TRUE
+               WHEN SIT-APROVADO    MOVE 'APROVADO'    TO
+                                         WS-SITUACAO-DESC
+               WHEN SIT-RECUPERACAO MOVE 'RECUPERACAO' TO
+                                         WS-SITUACAO-DESC
+               WHEN SIT-REPROVADO   MOVE 'REPROVADO'   TO
+                                         WS-SITUACAO-DESC
+               WHEN OTHER           MOVE 'INDEFINIDO'  TO
+                                         WS-SITUACAO-DESC
+           END-EVALUATE.
+      *
+      *============================================================
+      * MOSTRA-BOLETIM - EXIBE O BOLETIM NO CONSOLE PARA CONFERENCIA
+      * IMEDIATA PELO OPERADOR.
+      *============================================================
+       MOSTRA-BOLETIM.
+           DISPLAY '======================================='
+           DISPLAY 'BOLETIM ESCOLAR'
+           DISPLAY 'CODIGO...:' CODIGO-OK
+           DISPLAY 'DISCIPLINA:' DISCIPLINA-OK
+           DISPLAY 'ALUNO....:' NOME
+           DISPLAY 'SOBRENOME:' S-NOME
+           DISPLAY 'ENDERECO.:' RUA
+           DISPLAY 'BAIRRO...:' BAIRRO
+           DISPLAY 'CIDADE/UF:' CIDADE ' / ' UF
+           DISPLAY '1O BIMESTRE....:' PRIMEIRO-OK
+           DISPLAY '2O BIMESTRE....:' SEGUNDO-OK
+           DISPLAY '3O BIMESTRE....:' TERCEIRO-OK
+           DISPLAY '4O BIMESTRE....:' QUARTO-OK
+           DISPLAY 'MEDIA FINAL....:' MEDIA-FINAL-OK
+           DISPLAY 'SITUACAO.......:' WS-SITUACAO-DESC
+           DISPLAY '======================================='.
+      *
+      *============================================================
+      * GRAVA-BOLETIM - GRAVA O MESMO BOLETIM EM BOLETIM.LST, NO
+      * FORMATO ROTULO/VALOR, PARA IMPRESSAO E ENTREGA AO RESPONSAVEL.
+      *============================================================
+       GRAVA-BOLETIM.
+           MOVE 'CODIGO...:'  TO REL-ROTULO
+           MOVE CODIGO-OK     TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'DISCIPLINA' TO REL-ROTULO
+           MOVE DISCIPLINA-OK TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'ALUNO....:'  TO REL-ROTULO
+           MOVE NOME          TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'SOBRENOME:'  TO REL-ROTULO
+           MOVE S-NOME        TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'ENDERECO.:'  TO REL-ROTULO
+           MOVE RUA           TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'BAIRRO...:'  TO REL-ROTULO
+           MOVE BAIRRO        TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'CIDADE/UF:'  TO REL-ROTULO
+           STRING CIDADE DELIMITED BY SIZE
+                  ' / '  DELIMITED BY SIZE
+                  UF     DELIMITED BY SIZE
+                  INTO REL-VALOR
+           WRITE REG-REL
+           MOVE '1O BIM...:'  TO REL-ROTULO
+           MOVE PRIMEIRO-OK   TO REL-VALOR
+           WRITE REG-REL
+           MOVE '2O BIM...:'  TO REL-ROTULO
+           MOVE SEGUNDO-OK    TO REL-VALOR
+           WRITE REG-REL
+           MOVE '3O BIM...:'  TO REL-ROTULO
+           MOVE TERCEIRO-OK   TO REL-VALOR
+           WRITE REG-REL
+           MOVE '4O BIM...:'  TO REL-ROTULO
+           MOVE QUARTO-OK     TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'MEDIA....:'  TO REL-ROTULO
+           MOVE MEDIA-FINAL-OK TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'SITUACAO.:'  TO REL-ROTULO
+           MOVE WS-SITUACAO-DESC TO REL-VALOR
+           WRITE REG-REL
+           MOVE '----------' TO REL-ROTULO
+           MOVE SPACES        TO REL-VALOR
+           WRITE REG-REL.
+      *
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-NOTAS
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'NOTAS.DAT NAO ENCONTRADO....'
+               CLOSE ARQ-NOTAS
+               STOP RUN
+           END-IF
+           OPEN INPUT ARQ-ALUNOS
+           IF FS-ALU-NAO-EXISTE THEN
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO....'
+               CLOSE ARQ-ALUNOS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-REL.
