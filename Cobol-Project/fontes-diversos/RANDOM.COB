@@ -1,22 +1,145 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RANDOMIZA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  RND-NUM PIC 99V999.
-       77  RND-REAL PIC 9(02).
-       01  HORARIO PIC 9(08).
-       01  HORA REDEFINES HORARIO.
-       02  HH  PIC 99.
-       02  HM  PIC 99.
-       02  HS  PIC 99.
-       02  HX  PIC 99.
-       01  NUMERO PIC 9(6).
-       PROCEDURE DIVISION.
-       INICIO.
-      *NESTE EXEMPLO ESTOU GERANDO 10 NÚMEROS ALEATÓRIOS" 
-            ACCEPT HORARIO FROM TIME
-            COMPUTE NUMERO = (HH * HX) / HM + HS
-            COMPUTE RND-NUM = FUNCTION RANDOM
-            COMPUTE RND-REAL = RND-NUM *(NUMERO)        
-            DISPLAY RND-REAL
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANDOMIZA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-ALU ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALU.
+       01  REG-ALU.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC X(20).
+           02 S-NOME         PIC X(30).
+           02 FONE           PIC X(12).
+           02 CEP            PIC X(08).
+           02 CIDADE         PIC X(08).
+           02 UF             PIC X(02).
+           02 BAIRRO         PIC X(32).
+           02 RUA            PIC X(55).
+           02 SITUACAO-ALUNO PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  HORARIO PIC 9(08).
+       01  HORA REDEFINES HORARIO.
+           02  HH  PIC 99.
+           02  HM  PIC 99.
+           02  HS  PIC 99.
+           02  HX  PIC 99.
+       01  WS-SEMENTE    PIC 9(04).
+       01  WS-RND-NUM    PIC 9V9(9).
+       01  WS-INDICE     PIC 9(04).
+       01  WS-QTD-SORTEIOS PIC 9(04).
+       01  WS-CONTADOR   PIC 9(04).
+       01  WS-SW-LIVRE   PIC X(01).
+           88 INDICE-LIVRE VALUE 'S'.
+
+       01  WS-TAB-ALUNOS.
+           02 WS-QTD-ALUNOS  PIC 9(04) VALUE ZEROES.
+           02 TAB-ALUNO OCCURS 9999 TIMES
+                        INDEXED BY IX-ALU.
+              03 TAB-CODIGO    PIC 9(08).
+              03 TAB-NOME      PIC X(20).
+              03 TAB-SORTEADO  PIC X(01) VALUE 'N'.
+                 88 JA-SORTEADO VALUE 'S'.
+
+       01  WS-EOF PIC A(1).
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS.
+           PERFORM CARREGA-TAB-ALUNOS.
+           CLOSE ARQ-ALU.
+           IF WS-QTD-ALUNOS = 0
+               DISPLAY 'NAO HA ALUNOS CADASTRADOS PARA O SORTEIO.'
+               STOP RUN
+           END-IF
+           PERFORM INICIALIZA-SEMENTE
+           PERFORM SOLICITA-QTD-SORTEIOS
+           DISPLAY '================================================'
+           DISPLAY 'SORTEIO DE ' WS-QTD-SORTEIOS ' ALUNO(S)'
+           DISPLAY '================================================'
+           MOVE 1 TO WS-CONTADOR
+           PERFORM UNTIL WS-CONTADOR > WS-QTD-SORTEIOS
+               PERFORM SORTEIA-ALUNO
+               ADD 1 TO WS-CONTADOR
+           END-PERFORM.
+           STOP RUN.
+      *
+      *============================================================
+      * INICIALIZA-SEMENTE - MONTA UMA SEMENTE A PARTIR DO HORARIO
+      * ATUAL E INICIA O GERADOR FUNCTION RANDOM COM ELA, PARA QUE
+      * CADA EXECUCAO DO SORTEIO PRODUZA UMA SEQUENCIA DIFERENTE.
+      *============================================================
+       INICIALIZA-SEMENTE.
+           ACCEPT HORARIO FROM TIME
+           COMPUTE WS-SEMENTE = HH + HM + HS + HX
+           COMPUTE WS-RND-NUM = FUNCTION RANDOM(WS-SEMENTE).
+      *
+      *============================================================
+      * SOLICITA-QTD-SORTEIOS - PERGUNTA QUANTOS ALUNOS SORTEAR,
+      * LIMITANDO AO TOTAL DE ALUNOS CARREGADOS PARA NAO FICAR
+      * PROCURANDO UM INDICE LIVRE QUE NAO EXISTE MAIS.
+      *============================================================
+       SOLICITA-QTD-SORTEIOS.
+           DISPLAY 'QUANTOS ALUNOS SORTEAR? ' WITH NO ADVANCING
+           ACCEPT WS-QTD-SORTEIOS
+           IF WS-QTD-SORTEIOS > WS-QTD-ALUNOS
+               DISPLAY 'SO HA ' WS-QTD-ALUNOS ' ALUNO(S) CADASTRADO(S)'
+                   ' - AJUSTANDO A QUANTIDADE.'
+               MOVE WS-QTD-ALUNOS TO WS-QTD-SORTEIOS
+           END-IF.
+      *
+      *============================================================
+      * SORTEIA-ALUNO - GERA INDICES ALEATORIOS ENTRE 1 E
+      * WS-QTD-ALUNOS ATE ACHAR UM ALUNO AINDA NAO SORTEADO, MARCA-O
+      * COMO SORTEADO E EXIBE O RESULTADO.
+      *============================================================
+       SORTEIA-ALUNO.
+           MOVE 'N' TO WS-SW-LIVRE
+           PERFORM UNTIL INDICE-LIVRE
+               COMPUTE WS-RND-NUM = FUNCTION RANDOM
+               COMPUTE WS-INDICE =
+                   FUNCTION INTEGER(WS-RND-NUM * WS-QTD-ALUNOS) + 1
+               IF NOT JA-SORTEADO(WS-INDICE)
+                   SET INDICE-LIVRE TO TRUE
+               END-IF
+           END-PERFORM
+           SET JA-SORTEADO(WS-INDICE) TO TRUE
+           DISPLAY WS-CONTADOR 'O SORTEADO - CODIGO: '
+               TAB-CODIGO(WS-INDICE) ' NOME: ' TAB-NOME(WS-INDICE).
+      *
+      *============================================================
+      * CARREGA-TAB-ALUNOS - LE TODO O ALUNOS.DAT EM SEQUENCIA DE
+      * CHAVE E GUARDA CODIGO/NOME NA TABELA EM MEMORIA DE ONDE OS
+      * SORTEIOS SAO FEITOS.
+      *============================================================
+       CARREGA-TAB-ALUNOS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ALU NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-QTD-ALUNOS
+                       MOVE CODIGO TO TAB-CODIGO(WS-QTD-ALUNOS)
+                       MOVE NOME   TO TAB-NOME(WS-QTD-ALUNOS)
+               END-READ
+           END-PERFORM.
+      *
+       ABRE-ARQUIVOS.
+           OPEN INPUT ARQ-ALU
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO....'
+               CLOSE ARQ-ALU
+               STOP RUN
+           END-IF.
