@@ -1,167 +1,456 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. crialuno-seq.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARQ-ENT0
-              ASSIGN TO 'F:\SOURCE\MENSA.TXT'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS FS-STAT.
-              
-       SELECT ARQ-ENT1
-              ASSIGN TO 'F:\SOURCE\CADALUNO.TXT'
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT ARQ-SAI
-              ASSIGN TO 'F:\SOURCE\MENSAL.DAT'
-              ORGANIZATION IS INDEXED
-              ACCESS MODE  IS DYNAMIC
-              RECORD KEY IS CODIGO.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQ-ENT0.
-       01 REG-ENT0.
-           02 ANO-REF-ENT      PIC  9(4).
-           02 PARCELA-ENT      PIC  ZZZ.Z9.
-           02 MENSA-1.
-              03 MES-REF-1   PIC  A(9).
-              03 SITU-1      PIC A(02).  
-           02 MENSA-2.
-              03 MES-REF-2   PIC  A(9).
-              03 SITU-2      PIC A(02).
-           02 MENSA-3.
-              03 MES-REF-3   PIC  A(9).
-              03 SITU-3      PIC A(02).
-           02 MENSA-4.
-              03 MES-REF-4   PIC  A(9).
-              03 SITU-4      PIC A(02).
-       FD  ARQ-ENT1.
-       01  REG-ENT1.
-           02 CODIGO-ENT         PIC 9(08).
-           02 NOME-ENT           PIC X(20). 
-           02 S-NOME-ENT         PIC X(30).
-           02 FONE-ENT           PIC X(12).
-           02 CEP-ENT            PIC X(08).
-           02 CIDADE-ENT         PIC X(08).
-           02 UF-ENT             PIC X(02).
-           02 BAIRRO-ENT         PIC X(32).
-           02 RUA-ENT            PIC X(55).
-           02 FILLER             PIC X(3).
-
-       FD  ARQ-SAI.
-       01  REG-SAI.
-           02 CODIGO           PIC 9(08).
-           02 NOME             PIC A(20). 
-           02 S-NOME           PIC A(30).
-           02 ANO-REF-SAI      PIC 9(04). 
-           02 PARCELA-SAI      PIC ZZZ.Z9.
-           02 MENSA-1-SAI.
-              03 MES-REF-1     PIC A(9).
-              03 SITU-1        PIC A(02).  
-           02 MENSA-2-SAI.
-              03 MES-REF-2     PIC A(9).
-              03 SITU-2        PIC A(02).
-           02 MENSA-3-SAI.
-              03 MES-REF-3     PIC A(9).
-              03 SITU-3        PIC A(02).
-           02 MENSA-4-SAI.
-              03 MES-REF-4     PIC A(9).
-              03 SITU-4        PIC A(02).
-
-       WORKING-STORAGE SECTION.
-       01 WS-REG-SEQ.
-           02 ANO-SEQ          PIC  9(4).
-           02 PARCELA-SEQ      PIC  ZZZ.Z9.
-           02 MENSA-SEQ-1.
-              03 MES-SEQ-1     PIC  A(9).
-              03 SEQ-SITU-1    PIC A(02).  
-           02 MENSA-SEQ-2.
-              03 MES-SEQ-2     PIC  A(9).
-              03 SEQ-SITU-2    PIC A(02).
-           02 MENSA-SEQ-3.
-              03 MES-SEQ-3     PIC  A(9).
-              03 SEQ-SITU-3    PIC A(02).
-           02 MENSA-SEQ-4.
-              03 MES-REF-4     PIC  A(9).
-              03 SEQ-SITU-4    PIC A(02).
-
-       01  WS-REG.
-           02 WS-CODIGO         PIC 9(08).
-           02 WS-NOME           PIC A(20). 
-           02 WS-S-NOME         PIC A(30).
-           02 WS-ANO-REF        PIC 9(04). 
-           02 WS-PARCELA        PIC ZZZ.Z9.
-           02 WS-MENSA-1.
-              03 WS-MES-REF1    PIC A(9).
-              03 WS-SITU-1      PIC A(02).  
-           02 WS-MENSA-2.
-              03 WS-MES-REF2    PIC A(9).
-              03 WS-SITU-2      PIC A(02).
-           02 WS-MENSA-3.
-              03 WS-MES-REF3    PIC A(9).
-              03 WS-SITU-3      PIC A(02).
-           02 WS-MENSA-4.
-              03 WS-MES-REF4    PIC A(9).
-              03 WS-SITU-4      PIC A(02).
-
-       01  WS-EOF PIC A(1).
-       01  WS-CONTA-REG PIC 9(09).
-       77 FS-STAT PIC 9(02).
-           88 FS-OK         VALUE ZEROS.
-           88 FS-NAO-EXISTE VALUE 35.
-           
-       PROCEDURE DIVISION.
-       PERFORM ABRIR-ARQUIVOS.
-      * inicia um loop ate que WS-EOF SEJA='Y' quando finaliza o loop
-       PERFORM UNTIL WS-EOF = 'Y'
-              READ ARQ-ENT0 INTO WS-REG-SEQ 
-              AT END MOVE 'Y' TO WS-EOF
-              END-READ
-              READ ARQ-ENT1
-              AT END MOVE 'Y' TO WS-EOF
-              NOT AT END
-              MOVE ANO-SEQ          TO WS-ANO-REF
-              MOVE PARCELA-SEQ      TO WS-PARCELA
-              MOVE CODIGO-ENT       TO WS-CODIGO
-              MOVE NOME-ENT         TO WS-NOME
-              MOVE S-NOME-ENT       TO WS-S-NOME
-              MOVE MENSA-SEQ-1      TO WS-MENSA-1
-              MOVE MENSA-SEQ-2      TO WS-MENSA-2
-              MOVE MENSA-SEQ-3      TO WS-MENSA-3
-              MOVE MENSA-SEQ-4      TO WS-MENSA-4
-              WRITE REG-SAI FROM WS-REG
-              END-READ
-       END-PERFORM.
-       CLOSE ARQ-ENT0.
-       CLOSE ARQ-ENT1.
-       CLOSE ARQ-SAI.
-       STOP RUN.
-       EXIT PROGRAM.
-
-       ABRIR-ARQUIVOS.
-           OPEN OUTPUT ARQ-SAI
-           IF FS-NAO-EXISTE THEN
-               DISPLAY 'CRIANDO NOVO ARQUIVO ...'
-               CLOSE ARQ-SAI
-               OPEN I-O ARQ-SAI
-           END-IF
-
-           OPEN INPUT ARQ-ENT0
-           IF FS-NAO-EXISTE THEN
-               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
-               CLOSE ARQ-ENT0
-               CLOSE ARQ-SAI
-               STOP RUN
-           END-IF
-
-           OPEN INPUT ARQ-ENT1
-           IF FS-NAO-EXISTE THEN
-               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
-               CLOSE ARQ-ENT1
-               CLOSE ARQ-ENT0
-               CLOSE ARQ-SAI
-               STOP RUN
-           END-IF.         
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. crialuno-seq.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-ENT0
+              ASSIGN TO 'F:\SOURCE\MENSA.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-STAT.
+              
+       SELECT ARQ-ENT1
+              ASSIGN TO 'F:\SOURCE\CADALUNO.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-SAI
+              ASSIGN TO 'F:\SOURCE\MENSAL.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT-SAI.
+       SELECT ARQ-LOG
+              ASSIGN TO 'F:\SOURCE\MENSANOK.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQ-CTL
+              ASSIGN TO 'F:\SOURCE\CONTROLE.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-STAT-CTL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ENT0.
+       01 REG-ENT0.
+           02 CODIGO-MENSA-ENT PIC  9(8).
+           02 ANO-REF-ENT      PIC  9(4).
+           02 PARCELA-ENT      PIC  ZZZ.Z9.
+           02 MENSA-1.
+              03 MES-REF-1   PIC  A(9).
+              03 SITU-1      PIC A(02).
+           02 MENSA-2.
+              03 MES-REF-2   PIC  A(9).
+              03 SITU-2      PIC A(02).
+           02 MENSA-3.
+              03 MES-REF-3   PIC  A(9).
+              03 SITU-3      PIC A(02).
+           02 MENSA-4.
+              03 MES-REF-4   PIC  A(9).
+              03 SITU-4      PIC A(02).
+           02 MENSA-5.
+              03 MES-REF-5   PIC  A(9).
+              03 SITU-5      PIC A(02).
+           02 MENSA-6.
+              03 MES-REF-6   PIC  A(9).
+              03 SITU-6      PIC A(02).
+           02 MENSA-7.
+              03 MES-REF-7   PIC  A(9).
+              03 SITU-7      PIC A(02).
+           02 MENSA-8.
+              03 MES-REF-8   PIC  A(9).
+              03 SITU-8      PIC A(02).
+           02 MENSA-9.
+              03 MES-REF-9   PIC  A(9).
+              03 SITU-9      PIC A(02).
+           02 MENSA-10.
+              03 MES-REF-10   PIC  A(9).
+              03 SITU-10      PIC A(02).
+           02 MENSA-11.
+              03 MES-REF-11   PIC  A(9).
+              03 SITU-11      PIC A(02).
+           02 MENSA-12.
+              03 MES-REF-12   PIC  A(9).
+              03 SITU-12      PIC A(02).
+       FD  ARQ-ENT1.
+       01  REG-ENT1.
+           02 CODIGO-ENT         PIC 9(08).
+           02 NOME-ENT           PIC X(20). 
+           02 S-NOME-ENT         PIC X(30).
+           02 FONE-ENT           PIC X(12).
+           02 CEP-ENT            PIC X(08).
+           02 CIDADE-ENT         PIC X(08).
+           02 UF-ENT             PIC X(02).
+           02 BAIRRO-ENT         PIC X(32).
+           02 RUA-ENT            PIC X(55).
+           02 FILLER             PIC X(3).
+
+       FD  ARQ-SAI.
+       01  REG-SAI.
+           02 CODIGO           PIC 9(08).
+           02 NOME             PIC A(20). 
+           02 S-NOME           PIC A(30).
+           02 ANO-REF-SAI      PIC 9(04). 
+           02 PARCELA-SAI      PIC ZZZ.Z9.
+           02 MENSA-1-SAI.
+              03 MES-REF-1     PIC A(9).
+              03 SITU-1        PIC A(02).
+           02 MENSA-2-SAI.
+              03 MES-REF-2     PIC A(9).
+              03 SITU-2        PIC A(02).
+           02 MENSA-3-SAI.
+              03 MES-REF-3     PIC A(9).
+              03 SITU-3        PIC A(02).
+           02 MENSA-4-SAI.
+              03 MES-REF-4     PIC A(9).
+              03 SITU-4        PIC A(02).
+           02 MENSA-5-SAI.
+              03 MES-REF-5     PIC A(9).
+              03 SITU-5        PIC A(02).
+           02 MENSA-6-SAI.
+              03 MES-REF-6     PIC A(9).
+              03 SITU-6        PIC A(02).
+           02 MENSA-7-SAI.
+              03 MES-REF-7     PIC A(9).
+              03 SITU-7        PIC A(02).
+           02 MENSA-8-SAI.
+              03 MES-REF-8     PIC A(9).
+              03 SITU-8        PIC A(02).
+           02 MENSA-9-SAI.
+              03 MES-REF-9     PIC A(9).
+              03 SITU-9        PIC A(02).
+           02 MENSA-10-SAI.
+              03 MES-REF-10     PIC A(9).
+              03 SITU-10        PIC A(02).
+           02 MENSA-11-SAI.
+              03 MES-REF-11     PIC A(9).
+              03 SITU-11        PIC A(02).
+           02 MENSA-12-SAI.
+              03 MES-REF-12     PIC A(9).
+              03 SITU-12        PIC A(02).
+
+       FD ARQ-LOG.
+       01 REG-LOG.
+           02 CODIGO-LOG       PIC 9(08).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MOTIVO-LOG       PIC X(40).
+
+       FD  ARQ-CTL.
+       01  REG-CTL.
+           02 PROGRAMA-CTL    PIC X(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 DATA-EXEC-CTL   PIC 9(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 QTD-PROC-CTL    PIC 9(09).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 STATUS-CTL      PIC X(01).
+              88 CTL-SUCESSO  VALUE 'S'.
+              88 CTL-FALHA    VALUE 'F'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-SEQ.
+           02 WS-CODIGO-MENSA  PIC  9(8).
+           02 ANO-SEQ          PIC  9(4).
+           02 PARCELA-SEQ      PIC  ZZZ.Z9.
+           02 MENSA-SEQ-1.
+              03 MES-SEQ-1     PIC  A(9).
+              03 SEQ-SITU-1    PIC A(02).
+           02 MENSA-SEQ-2.
+              03 MES-SEQ-2     PIC  A(9).
+              03 SEQ-SITU-2    PIC A(02).
+           02 MENSA-SEQ-3.
+              03 MES-SEQ-3     PIC  A(9).
+              03 SEQ-SITU-3    PIC A(02).
+           02 MENSA-SEQ-4.
+              03 MES-SEQ-4     PIC  A(9).
+              03 SEQ-SITU-4    PIC A(02).
+           02 MENSA-SEQ-5.
+              03 MES-SEQ-5     PIC  A(9).
+              03 SEQ-SITU-5    PIC A(02).
+           02 MENSA-SEQ-6.
+              03 MES-SEQ-6     PIC  A(9).
+              03 SEQ-SITU-6    PIC A(02).
+           02 MENSA-SEQ-7.
+              03 MES-SEQ-7     PIC  A(9).
+              03 SEQ-SITU-7    PIC A(02).
+           02 MENSA-SEQ-8.
+              03 MES-SEQ-8     PIC  A(9).
+              03 SEQ-SITU-8    PIC A(02).
+           02 MENSA-SEQ-9.
+              03 MES-SEQ-9     PIC  A(9).
+              03 SEQ-SITU-9    PIC A(02).
+           02 MENSA-SEQ-10.
+              03 MES-SEQ-10     PIC  A(9).
+              03 SEQ-SITU-10    PIC A(02).
+           02 MENSA-SEQ-11.
+              03 MES-SEQ-11     PIC  A(9).
+              03 SEQ-SITU-11    PIC A(02).
+           02 MENSA-SEQ-12.
+              03 MES-SEQ-12     PIC  A(9).
+              03 SEQ-SITU-12    PIC A(02).
+
+       01  WS-REG.
+           02 WS-CODIGO         PIC 9(08).
+           02 WS-NOME           PIC A(20). 
+           02 WS-S-NOME         PIC A(30).
+           02 WS-ANO-REF        PIC 9(04). 
+           02 WS-PARCELA        PIC ZZZ.Z9.
+           02 WS-MENSA-1.
+              03 WS-MES-REF1    PIC A(9).
+              03 WS-SITU-1      PIC A(02).
+           02 WS-MENSA-2.
+              03 WS-MES-REF2    PIC A(9).
+              03 WS-SITU-2      PIC A(02).
+           02 WS-MENSA-3.
+              03 WS-MES-REF3    PIC A(9).
+              03 WS-SITU-3      PIC A(02).
+           02 WS-MENSA-4.
+              03 WS-MES-REF4    PIC A(9).
+              03 WS-SITU-4      PIC A(02).
+           02 WS-MENSA-5.
+              03 WS-MES-REF5    PIC A(9).
+              03 WS-SITU-5      PIC A(02).
+           02 WS-MENSA-6.
+              03 WS-MES-REF6    PIC A(9).
+              03 WS-SITU-6      PIC A(02).
+           02 WS-MENSA-7.
+              03 WS-MES-REF7    PIC A(9).
+              03 WS-SITU-7      PIC A(02).
+           02 WS-MENSA-8.
+              03 WS-MES-REF8    PIC A(9).
+              03 WS-SITU-8      PIC A(02).
+           02 WS-MENSA-9.
+              03 WS-MES-REF9    PIC A(9).
+              03 WS-SITU-9      PIC A(02).
+           02 WS-MENSA-10.
+              03 WS-MES-REF10    PIC A(9).
+              03 WS-SITU-10      PIC A(02).
+           02 WS-MENSA-11.
+              03 WS-MES-REF11    PIC A(9).
+              03 WS-SITU-11      PIC A(02).
+           02 WS-MENSA-12.
+              03 WS-MES-REF12    PIC A(9).
+              03 WS-SITU-12      PIC A(02).
+
+       01  WS-TAB-ALUNOS.
+           02 WS-QTD-ALUNOS     PIC 9(04) VALUE ZEROES.
+           02 TAB-ALUNO OCCURS 9999 TIMES
+                        INDEXED BY IX-ALU.
+              03 TAB-CODIGO     PIC 9(08).
+              03 TAB-NOME       PIC X(20).
+              03 TAB-S-NOME     PIC X(30).
+
+       01  WS-SW-ACHOU PIC X(01).
+           88 ALUNO-ACHADO   VALUE 'S'.
+           88 ALUNO-NAO-ACHADO VALUE 'N'.
+
+       01  WS-EOF PIC A(1).
+       01  WS-CONTA-REG PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-NOK PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-ERRO PIC 9(09) VALUE ZEROES.
+       01  WS-DATA-ATUAL PIC 9(08).
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 FS-STAT-SAI PIC 9(02).
+           88 FS-SAI-OK                 VALUE ZEROS.
+           88 FS-SAI-NAO-EXISTE         VALUE 35.
+           88 FS-SAI-ESPACO-INSUFICIENTE VALUE 34.
+       77 FS-STAT-CTL PIC 9(02).
+           88 FS-CTL-OK         VALUE ZEROS.
+           88 FS-CTL-NAO-EXISTE VALUE 35.
+
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       PERFORM CARREGA-TAB-ALUNOS.
+      * inicia um loop ate que WS-EOF SEJA='Y' quando finaliza o loop
+       PERFORM UNTIL WS-EOF = 'Y'
+              READ ARQ-ENT0 INTO WS-REG-SEQ
+              AT END MOVE 'Y' TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = 'Y'
+                  ADD 1 TO WS-CONTA-REG
+                  PERFORM ACHA-ALUNO
+                  IF ALUNO-ACHADO
+                      MOVE ANO-SEQ          TO WS-ANO-REF
+                      MOVE PARCELA-SEQ      TO WS-PARCELA
+                      MOVE WS-CODIGO-MENSA  TO WS-CODIGO
+                      MOVE TAB-NOME(IX-ALU)   TO WS-NOME
+                      MOVE TAB-S-NOME(IX-ALU) TO WS-S-NOME
+                      MOVE MENSA-SEQ-1      TO WS-MENSA-1
+                      MOVE MENSA-SEQ-2      TO WS-MENSA-2
+                      MOVE MENSA-SEQ-3      TO WS-MENSA-3
+                      MOVE MENSA-SEQ-4      TO WS-MENSA-4
+                      MOVE MENSA-SEQ-5      TO WS-MENSA-5
+                      MOVE MENSA-SEQ-6      TO WS-MENSA-6
+                      MOVE MENSA-SEQ-7      TO WS-MENSA-7
+                      MOVE MENSA-SEQ-8      TO WS-MENSA-8
+                      MOVE MENSA-SEQ-9      TO WS-MENSA-9
+                      MOVE MENSA-SEQ-10      TO WS-MENSA-10
+                      MOVE MENSA-SEQ-11      TO WS-MENSA-11
+                      MOVE MENSA-SEQ-12      TO WS-MENSA-12
+                      PERFORM GRAVA-PARCELA
+                  ELSE
+                      PERFORM GRAVA-LOG-NAO-ACHADO
+                  END-IF
+              END-IF
+       END-PERFORM.
+       CLOSE ARQ-ENT0.
+       CLOSE ARQ-SAI.
+       CLOSE ARQ-LOG.
+       DISPLAY 'REGISTROS LIDOS DE MENSA.TXT..: ' WS-CONTA-REG
+       DISPLAY 'REGISTROS NAO CASADOS.........: ' WS-CONTA-NOK
+       PERFORM GRAVA-CONTROLE.
+       CLOSE ARQ-CTL.
+       STOP RUN.
+       EXIT PROGRAM.
+      *
+      *============================================================
+      * CARREGA-TAB-ALUNOS - LE TODO O CADALUNO.TXT UMA UNICA VEZ E
+      * GUARDA CODIGO/NOME/S-NOME EM TABELA NA MEMORIA, PARA QUE AS
+      * PARCELAS DE MENSA.TXT SEJAM CASADAS PELO CODIGO DO ALUNO EM
+      * VEZ DE PELA POSICAO DO REGISTRO NO ARQUIVO.
+      *============================================================
+       CARREGA-TAB-ALUNOS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ENT1
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-ALUNOS >= 9999
+                           DISPLAY 'AVISO: CADALUNO.TXT TEM MAIS DE '
+                               '9999 ALUNOS - DEMAIS REGISTROS '
+                               'IGNORADOS NO CASAMENTO DE PARCELAS.'
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                           ADD 1 TO WS-QTD-ALUNOS
+                           MOVE CODIGO-ENT TO TAB-CODIGO(WS-QTD-ALUNOS)
+                           MOVE NOME-ENT   TO TAB-NOME(WS-QTD-ALUNOS)
+                           MOVE S-NOME-ENT
+                               TO TAB-S-NOME(WS-QTD-ALUNOS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-ENT1
+           MOVE 'N' TO WS-EOF
+           DISPLAY 'ALUNOS CARREGADOS EM MEMORIA..: ' WS-QTD-ALUNOS.
+      *
+      *============================================================
+      * ACHA-ALUNO - PROCURA NA TABELA DE ALUNOS O CODIGO DA PARCELA
+      * LIDA DE MENSA.TXT.
+      *============================================================
+       ACHA-ALUNO.
+           SET WS-SW-ACHOU TO 'N'
+           SET IX-ALU TO 1
+           SEARCH TAB-ALUNO
+               AT END
+                   SET ALUNO-NAO-ACHADO TO TRUE
+               WHEN TAB-CODIGO(IX-ALU) = WS-CODIGO-MENSA
+                   SET ALUNO-ACHADO TO TRUE
+           END-SEARCH.
+      *
+      *============================================================
+      * GRAVA-CONTROLE - GRAVA EM CONTROLE.LOG O REGISTRO DE CONCLUSAO
+      * DESTA CARGA (PROGRAMA, DATA, QUANTIDADE PROCESSADA E STATUS
+      * FINAL), PARA QUE A OPERACAO SAIBA ATE ONDE A CADEIA NOTURNA
+      * CRIALUNO/CRIANOTA/CRIAPAR CHEGOU SEM PRECISAR RODAR TUDO DE
+      * NOVO QUANDO UM PASSO POSTERIOR FALHA.
+      *============================================================
+       GRAVA-CONTROLE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE 'CRIAPAR' TO PROGRAMA-CTL
+           MOVE WS-DATA-ATUAL TO DATA-EXEC-CTL
+           MOVE WS-CONTA-REG TO QTD-PROC-CTL
+           IF WS-CONTA-ERRO > 0 OR WS-CONTA-NOK > 0
+               SET CTL-FALHA TO TRUE
+           ELSE
+               SET CTL-SUCESSO TO TRUE
+           END-IF
+           WRITE REG-CTL.
+      *
+      *============================================================
+      * GRAVA-PARCELA - INCLUI OU ATUALIZA A PARCELA DO ALUNO EM
+      * MENSAL.DAT. SE O CODIGO JA EXISTIR NO ARQUIVO (RECARGA DE
+      * MENSA.TXT COM CORRECAO), O REGISTRO E REESCRITO (REWRITE) EM
+      * VEZ DE TENTAR UM WRITE QUE RESULTARIA EM CHAVE DUPLICADA.
+      *============================================================
+       GRAVA-PARCELA.
+           READ ARQ-SAI KEY IS CODIGO
+               INVALID KEY
+                   WRITE REG-SAI FROM WS-REG
+                   IF NOT FS-SAI-OK
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+               NOT INVALID KEY
+                   REWRITE REG-SAI FROM WS-REG
+                   IF NOT FS-SAI-OK
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+           END-READ.
+      *
+      *============================================================
+      * TRATA-ERRO-GRAVACAO - A GRAVACAO EM MENSAL.DAT FALHOU POR UM
+      * MOTIVO QUE NAO SEJA CHAVE JA TRATADO PELO READ ... INVALID
+      * KEY ACIMA (POR EXEMPLO, DISCO SEM ESPACO). REGISTRA O MOTIVO
+      * EM MENSANOK.TXT EM VEZ DE DEIXAR O RUNTIME ABORTAR O
+      * PROGRAMA SEM EXPLICACAO PARA A OPERACAO.
+      *============================================================
+       TRATA-ERRO-GRAVACAO.
+           DISPLAY 'ERRO AO GRAVAR PARCELA - FS-STAT: ' FS-STAT-SAI
+                   ' CODIGO: ' WS-CODIGO
+           MOVE WS-CODIGO TO CODIGO-LOG
+           IF FS-SAI-ESPACO-INSUFICIENTE
+               MOVE 'ESPACO EM DISCO INSUFICIENTE AO GRAVAR PARCELA'
+                   TO MOTIVO-LOG
+           ELSE
+               MOVE 'ERRO DE E/S AO GRAVAR PARCELA' TO MOTIVO-LOG
+           END-IF
+           WRITE REG-LOG
+           ADD 1 TO WS-CONTA-ERRO.
+      *
+      *============================================================
+      * GRAVA-LOG-NAO-ACHADO - REGISTRA EM MENSANOK.TXT A PARCELA DE
+      * MENSA.TXT QUE NAO FOI POSSIVEL CASAR COM NENHUM REGISTRO DE
+      * CADALUNO.TXT (POR EXEMPLO, ALUNO QUE JA SAIU DA ESCOLA).
+      *============================================================
+       GRAVA-LOG-NAO-ACHADO.
+           ADD 1 TO WS-CONTA-NOK
+           MOVE WS-CODIGO-MENSA TO CODIGO-LOG
+           MOVE 'CODIGO DE MENSA.TXT NAO ENCONTRADO EM CADALUNO.TXT'
+               TO MOTIVO-LOG
+           WRITE REG-LOG
+           DISPLAY 'PARCELA IGNORADA - CODIGO: ' WS-CODIGO-MENSA.
+
+       ABRIR-ARQUIVOS.
+      * ABRE EM I-O (E NAO EM OUTPUT) PARA PERMITIR REWRITE DE
+      * PARCELAS JA EXISTENTES QUANDO MENSA.TXT E RECARREGADO.
+           OPEN I-O ARQ-SAI
+           IF FS-SAI-NAO-EXISTE THEN
+               DISPLAY 'CRIANDO NOVO ARQUIVO ...'
+               OPEN OUTPUT ARQ-SAI
+               CLOSE ARQ-SAI
+               OPEN I-O ARQ-SAI
+           END-IF
+
+           OPEN INPUT ARQ-ENT0
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
+               CLOSE ARQ-ENT0
+               CLOSE ARQ-SAI
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ARQ-ENT1
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
+               CLOSE ARQ-ENT1
+               CLOSE ARQ-ENT0
+               CLOSE ARQ-SAI
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARQ-LOG
+
+           OPEN EXTEND ARQ-CTL
+           IF FS-CTL-NAO-EXISTE THEN
+               OPEN OUTPUT ARQ-CTL
+           END-IF.
