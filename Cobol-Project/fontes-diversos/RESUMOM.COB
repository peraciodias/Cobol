@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RESUMOM.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-ENT0
+              ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT.
+       SELECT ARQ-REL
+              ASSIGN TO 'F:\COBOL45\SOURCE\RESUMOM.LST'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ENT0
+           LABEL RECORD IS STANDARD
+           DATA  RECORD IS REG-ENT
+           VALUE OF FILE-ID "MENSAL.DAT".
+
+       01 REG-ENT0.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC A(20).
+           02 S-NOME         PIC A(30).
+           02 ANO-REF        PIC 9(04).
+           02 VAL-PARCELA    PIC ZZZ.Z9.
+           02 MENSA-1.
+              03 MES-REF-1   PIC  A(9).
+              03 SITU-1      PIC A(02).
+           02 MENSA-2.
+              03 MES-REF-2   PIC  A(9).
+              03 SITU-2      PIC A(02).
+           02 MENSA-3.
+              03 MES-REF-3   PIC  A(9).
+              03 SITU-3      PIC A(02).
+           02 MENSA-4.
+              03 MES-REF-4   PIC  A(9).
+              03 SITU-4      PIC A(02).
+           02 MENSA-5.
+              03 MES-REF-5   PIC  A(9).
+              03 SITU-5      PIC A(02).
+           02 MENSA-6.
+              03 MES-REF-6   PIC  A(9).
+              03 SITU-6      PIC A(02).
+           02 MENSA-7.
+              03 MES-REF-7   PIC  A(9).
+              03 SITU-7      PIC A(02).
+           02 MENSA-8.
+              03 MES-REF-8   PIC  A(9).
+              03 SITU-8      PIC A(02).
+           02 MENSA-9.
+              03 MES-REF-9   PIC  A(9).
+              03 SITU-9      PIC A(02).
+           02 MENSA-10.
+              03 MES-REF-10   PIC  A(9).
+              03 SITU-10      PIC A(02).
+           02 MENSA-11.
+              03 MES-REF-11   PIC  A(9).
+              03 SITU-11      PIC A(02).
+           02 MENSA-12.
+              03 MES-REF-12   PIC  A(9).
+              03 SITU-12      PIC A(02).
+
+       FD  ARQ-REL.
+       01  REG-REL.
+           02 REL-ANO-REF     PIC 9(04).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 REL-SLOT        PIC 9(02).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 REL-SITU        PIC X(02).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 REL-TOTAL       PIC Z(08)9,99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-ENT0.
+           02 WS-CODIGO         PIC 9(08).
+           02 WS-NOME           PIC A(20).
+           02 WS-S-NOME         PIC A(30).
+           02 WS-ANO-REF        PIC 9(04).
+           02 WS-VAL-PARCELA    PIC ZZZ.Z9.
+           02 MENSA-1-ENT.
+              03 WS-MES-REF1      PIC A(9).
+              03 WS-SITU-1       PIC A(02).
+           02 MENSA-2-ENT.
+              03 WS-MES-REF2      PIC A(9).
+              03 WS-SITU-2       PIC A(02).
+           02 MENSA-3-ENT.
+              03 WS-MES-REF3      PIC A(9).
+              03 WS-SITU-3       PIC A(02).
+           02 MENSA-4-ENT.
+              03 WS-MES-REF4      PIC A(9).
+              03 WS-SITU-4       PIC A(02).
+           02 MENSA-5-ENT.
+              03 WS-MES-REF5      PIC A(9).
+              03 WS-SITU-5       PIC A(02).
+           02 MENSA-6-ENT.
+              03 WS-MES-REF6      PIC A(9).
+              03 WS-SITU-6       PIC A(02).
+           02 MENSA-7-ENT.
+              03 WS-MES-REF7      PIC A(9).
+              03 WS-SITU-7       PIC A(02).
+           02 MENSA-8-ENT.
+              03 WS-MES-REF8      PIC A(9).
+              03 WS-SITU-8       PIC A(02).
+           02 MENSA-9-ENT.
+              03 WS-MES-REF9      PIC A(9).
+              03 WS-SITU-9       PIC A(02).
+           02 MENSA-10-ENT.
+              03 WS-MES-REF10      PIC A(9).
+              03 WS-SITU-10       PIC A(02).
+           02 MENSA-11-ENT.
+              03 WS-MES-REF11      PIC A(9).
+              03 WS-SITU-11       PIC A(02).
+           02 MENSA-12-ENT.
+              03 WS-MES-REF12      PIC A(9).
+              03 WS-SITU-12       PIC A(02).
+
+       01  WS-SLOT-ATUAL   PIC 9(02).
+       01  WS-SITU-ATUAL   PIC X(02).
+       01  WS-VALOR-ATUAL  PIC 9(07)V99.
+
+       01  WS-SW-ACHOU PIC X(01).
+           88 RESUMO-ACHADO    VALUE 'S'.
+           88 RESUMO-NAO-ACHADO VALUE 'N'.
+
+       01  WS-TAB-RESUMO.
+           02 WS-QTD-RESUMO PIC 9(04) VALUE ZEROES.
+           02 TAB-RESUMO OCCURS 9999 TIMES
+                         INDEXED BY IX-RES.
+              03 TAB-ANO-REF PIC 9(04).
+              03 TAB-SLOT    PIC 9(02).
+              03 TAB-SITU    PIC X(02).
+              03 TAB-TOTAL   PIC 9(09)V99.
+
+       01  WS-EOF PIC A(1).
+       77 FS-STAT PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       MOVE 'N' TO WS-EOF
+       PERFORM UNTIL WS-EOF = 'Y'
+           READ ARQ-ENT0 NEXT RECORD INTO WS-REG-ENT0
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE 1  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-1  TO WS-SITU-ATUAL
+                   MOVE WS-VAL-PARCELA TO WS-VALOR-ATUAL
+      * WS-VAL-PARCELA E PIC ZZZ.Z9 -- COM DECIMAL-POINT IS COMMA O
+      * '.' E SEPARADOR, NAO PONTO DECIMAL, ENTAO O MOVE ACIMA
+      * DESEDITA OS DIGITOS COMO INTEIRO (123.45 -> 12345) DENTRO DE
+      * UM CAMPO V99; A DIVISAO POR 100 REALINHA AS DUAS CASAS
+      * DECIMAIS CORRETAMENTE (12345 -> 123,45).
+                   DIVIDE WS-VALOR-ATUAL BY 100 GIVING WS-VALOR-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 2  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-2  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 3  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-3  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 4  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-4  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 5  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-5  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 6  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-6  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 7  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-7  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 8  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-8  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 9  TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-9  TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 10 TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-10 TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 11 TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-11 TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+                   MOVE 12 TO WS-SLOT-ATUAL
+                   MOVE WS-SITU-12 TO WS-SITU-ATUAL
+                   PERFORM ACUMULA-PARCELA
+           END-READ
+       END-PERFORM.
+       CLOSE ARQ-ENT0.
+       PERFORM IMPRIME-RESUMO.
+       CLOSE ARQ-REL.
+       STOP RUN.
+      *
+      *============================================================
+      * ACUMULA-PARCELA - SOMA WS-VALOR-ATUAL NO TOTAL DO GRUPO
+      * ANO-REF/SLOT/SITU CORRESPONDENTE, CRIANDO O GRUPO NA TABELA
+      * EM MEMORIA NA PRIMEIRA VEZ QUE ELE APARECE.
+      *============================================================
+       ACUMULA-PARCELA.
+           PERFORM ACHA-RESUMO
+           IF RESUMO-NAO-ACHADO
+               ADD 1 TO WS-QTD-RESUMO
+               MOVE WS-ANO-REF     TO TAB-ANO-REF(WS-QTD-RESUMO)
+               MOVE WS-SLOT-ATUAL  TO TAB-SLOT(WS-QTD-RESUMO)
+               MOVE WS-SITU-ATUAL  TO TAB-SITU(WS-QTD-RESUMO)
+               MOVE WS-VALOR-ATUAL TO TAB-TOTAL(WS-QTD-RESUMO)
+           ELSE
+               ADD WS-VALOR-ATUAL TO TAB-TOTAL(IX-RES)
+           END-IF.
+      *
+      *============================================================
+      * ACHA-RESUMO - PROCURA NA TABELA O GRUPO ANO-REF/SLOT/SITU
+      * ATUAL.
+      *============================================================
+       ACHA-RESUMO.
+           SET WS-SW-ACHOU TO 'N'
+           SET IX-RES TO 1
+           SEARCH TAB-RESUMO
+               AT END
+                   SET RESUMO-NAO-ACHADO TO TRUE
+               WHEN TAB-ANO-REF(IX-RES) = WS-ANO-REF
+                AND TAB-SLOT(IX-RES)    = WS-SLOT-ATUAL
+                AND TAB-SITU(IX-RES)    = WS-SITU-ATUAL
+                   SET RESUMO-ACHADO TO TRUE
+           END-SEARCH.
+      *
+      *============================================================
+      * IMPRIME-RESUMO - GRAVA EM RESUMOM.LST UMA LINHA POR GRUPO
+      * ANO-REF/SLOT/SITU COM O TOTAL DE PARCELA-SAI ACUMULADO, PARA
+      * A CONFERENCIA DO FINANCEIRO.
+      *============================================================
+       IMPRIME-RESUMO.
+           SET IX-RES TO 1
+           PERFORM UNTIL IX-RES > WS-QTD-RESUMO
+               MOVE TAB-ANO-REF(IX-RES) TO REL-ANO-REF
+               MOVE TAB-SLOT(IX-RES)    TO REL-SLOT
+               MOVE TAB-SITU(IX-RES)    TO REL-SITU
+               MOVE TAB-TOTAL(IX-RES)   TO REL-TOTAL
+               WRITE REG-REL
+               DISPLAY 'ANO: ' TAB-ANO-REF(IX-RES)
+                   ' PARCELA: ' TAB-SLOT(IX-RES)
+                   ' SITUACAO: ' TAB-SITU(IX-RES)
+                   ' TOTAL: ' TAB-TOTAL(IX-RES)
+               SET IX-RES UP BY 1
+           END-PERFORM.
+      *
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-ENT0
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'MENSAL.DAT NAO ENCONTRADO....'
+               CLOSE ARQ-ENT0
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ARQ-REL.
