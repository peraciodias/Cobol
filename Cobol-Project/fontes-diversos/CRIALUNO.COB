@@ -13,6 +13,16 @@
               ACCESS IS DYNAMIC
               RECORD KEY IS CODIGO
               FILE STATUS IS FS-STAT.
+       SELECT ARQ-REJ ASSIGN TO 'F:\COBOL45\SOURCE\REJEITOS.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQ-CTL ASSIGN TO 'F:\COBOL45\SOURCE\CONTROLE.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-STAT-CTL.
+       SELECT ARQ-CEP ASSIGN TO 'F:\COBOL45\SOURCE\CEP.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS CEP-REF
+              FILE STATUS IS FS-STAT-CEP.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-ENT.
@@ -38,6 +48,37 @@
            02 UF             PIC X(02).
            02 BAIRRO         PIC X(32).
            02 RUA            PIC X(55).
+           02 SITUACAO-ALUNO PIC X(01).
+              88 ALUNO-ATIVO       VALUE 'A'.
+              88 ALUNO-TRANSFERIDO VALUE 'T'.
+              88 ALUNO-DESISTENTE  VALUE 'D'.
+              88 ALUNO-FORMADO     VALUE 'G'.
+
+       FD  ARQ-REJ.
+       01  REG-REJ.
+           02 CODIGO-REJ      PIC 9(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 NOME-REJ        PIC X(20).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 MOTIVO-REJ      PIC X(40).
+
+       FD  ARQ-CTL.
+       01  REG-CTL.
+           02 PROGRAMA-CTL    PIC X(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 DATA-EXEC-CTL   PIC 9(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 QTD-PROC-CTL    PIC 9(09).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 STATUS-CTL      PIC X(01).
+              88 CTL-SUCESSO  VALUE 'S'.
+              88 CTL-FALHA    VALUE 'F'.
+
+       FD  ARQ-CEP.
+       01  REG-CEP.
+           02 CEP-REF         PIC X(08).
+           02 CIDADE-REF      PIC X(08).
+           02 UF-REF          PIC X(02).
 
        WORKING-STORAGE SECTION.
        01  WS-REG-ENT.
@@ -53,27 +94,294 @@
 
        01  WS-EOF PIC A(1).
        01  WS-STP PIC X(2).
-       01  WS-CONTA-REG PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-REG   PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-GRAV  PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-REJ   PIC 9(09) VALUE ZEROES.
+       01  WS-PROX-CODIGO PIC 9(08) VALUE ZEROES.
+
+       01  WS-SITUACAO-ANTERIOR PIC X(01).
+       01  WS-DATA-ATUAL PIC 9(08).
+
+       01  WS-SW-GRAVACAO PIC X(01).
+           88 GRAVACAO-OK      VALUE 'S'.
+           88 GRAVACAO-FALHOU  VALUE 'N'.
+
+       77 FS-STAT-CTL PIC 9(02).
+           88 FS-CTL-OK         VALUE ZEROS.
+           88 FS-CTL-NAO-EXISTE VALUE 35.
+
+       01  WS-VALIDACAO.
+           02 WS-SW-VALIDO    PIC X(01).
+              88 REG-VALIDO   VALUE 'S'.
+              88 REG-INVALIDO VALUE 'N'.
+           02 WS-MOTIVO-REJ   PIC X(40).
+           02 WS-QTD-DIGITOS  PIC 9(02).
+           02 WS-QTD-ESPACOS  PIC 9(02).
+
        77 FS-STAT PIC 9(02).
-           88 FS-OK         VALUE ZEROS.
-           88 FS-NAO-EXISTE VALUE 35.
+           88 FS-OK                 VALUE ZEROS.
+           88 FS-NAO-EXISTE         VALUE 35.
+           88 FS-CHAVE-DUPLICADA    VALUE 22.
+           88 FS-CHAVE-INVALIDA     VALUE 23.
+           88 FS-ESPACO-INSUFICIENTE VALUE 34.
+
+       77 FS-STAT-CEP PIC 9(02).
+           88 FS-CEP-OK         VALUE ZEROS.
+           88 FS-CEP-NAO-EXISTE VALUE 35.
+
+       01  WS-SW-VALIDA-CEP PIC X(01).
+           88 VALIDA-CEP     VALUE 'S'.
+           88 NAO-VALIDA-CEP VALUE 'N'.
+
        PROCEDURE DIVISION.
       * inicia um loop ate que ENCONTRE FIM DO ARQUIVO='Y'
        PERFORM ABRE-ARQUIVOS.
+       PERFORM DESCOBRE-PROX-CODIGO.
        PERFORM UNTIL WS-EOF = 'Y'
            READ ARQ-ENT INTO WS-REG-ENT
                AT END MOVE 'Y' TO WS-EOF
            END-READ
-           MOVE WS-REG-ENT TO REG-SAI
-           PERFORM MOSTRA      
-           WRITE REG-SAI
-           PERFORM MOSTRA
+           IF WS-EOF NOT = 'Y'
+               ADD 1 TO WS-CONTA-REG
+               IF WS-CODIGO = 0
+                   MOVE WS-PROX-CODIGO TO WS-CODIGO
+                   ADD 1 TO WS-PROX-CODIGO
+                   DISPLAY 'CODIGO AUTO-ATRIBUIDO: ' WS-CODIGO
+               END-IF
+      * UM CODIGO INFORMADO MANUALMENTE NESTE MESMO ARQUIVO PODE CAIR
+      * EM CIMA DE UM CODIGO QUE SERIA AUTO-ATRIBUIDO MAIS ADIANTE NA
+      * MESMA EXECUCAO; REAJUSTA WS-PROX-CODIGO PARA NAO REPETIR UM
+      * CODIGO JA USADO NESTE LOTE.
+               IF WS-CODIGO >= WS-PROX-CODIGO
+                   MOVE WS-CODIGO TO WS-PROX-CODIGO
+                   ADD 1 TO WS-PROX-CODIGO
+               END-IF
+               MOVE WS-REG-ENT TO REG-SAI
+               PERFORM MOSTRA
+               PERFORM VALIDA-REGISTRO
+               IF REG-VALIDO
+                   PERFORM GRAVA-ALUNO
+                   IF GRAVACAO-OK
+                       ADD 1 TO WS-CONTA-GRAV
+                   END-IF
+               ELSE
+                   PERFORM GRAVA-REJEITO
+                   ADD 1 TO WS-CONTA-REJ
+               END-IF
+           END-IF
        END-PERFORM.
        CLOSE ARQ-ENT.
        CLOSE ARQ-SAI.
+       CLOSE ARQ-REJ.
+       IF VALIDA-CEP
+           CLOSE ARQ-CEP
+       END-IF.
+       PERFORM MOSTRA-TOTAIS.
+       PERFORM GRAVA-CONTROLE.
+       CLOSE ARQ-CTL.
        STOP RUN.
       *
       *============================================================
+      * MOSTRA-TOTAIS - TOTAIS DE CONTROLE DA CARGA, PARA CONFERENCIA
+      * DO OPERADOR CONTRA A QUANTIDADE DE REGISTROS ENVIADA PELA
+      * SECRETARIA, SEM PRECISAR CONTAR OS DISPLAYS DE MOSTRA.
+      *============================================================
+       MOSTRA-TOTAIS.
+           DISPLAY '================================================'
+           DISPLAY 'RESUMO DA CARGA DE ALUNOS'
+           DISPLAY 'REGISTROS LIDOS.....: ' WS-CONTA-REG
+           DISPLAY 'REGISTROS GRAVADOS..: ' WS-CONTA-GRAV
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-CONTA-REJ
+           DISPLAY '================================================'.
+      *
+      *============================================================
+      * DESCOBRE-PROX-CODIGO - PERCORRE ALUNOS.DAT EM SEQUENCIA DE
+      * CHAVE PARA DESCOBRIR O MAIOR CODIGO JA CADASTRADO, PARA QUE
+      * OS REGISTROS DE CADALUNO.TXT QUE CHEGAM COM CODIGO-ENT EM
+      * BRANCO OU ZERADO RECEBAM O PROXIMO CODIGO DISPONIVEL EM VEZ
+      * DE EXIGIR QUE A SECRETARIA PRE-NUMERE TUDO NA MAO.
+      *============================================================
+       DESCOBRE-PROX-CODIGO.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-SAI NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF CODIGO > WS-PROX-CODIGO
+                           MOVE CODIGO TO WS-PROX-CODIGO
+                       END-IF
+               END-READ
+           END-PERFORM
+           ADD 1 TO WS-PROX-CODIGO
+           MOVE 'N' TO WS-EOF
+           DISPLAY 'PROXIMO CODIGO DISPONIVEL....: ' WS-PROX-CODIGO.
+      *
+      *============================================================
+      * VALIDA-REGISTRO - CONFERE SE CEP, UF E FONE DO REGISTRO LIDO
+      * DE CADALUNO.TXT SAO CONSISTENTES ANTES DE GRAVAR EM
+      * ALUNOS.DAT. CEP DEVE TER 8 DIGITOS NUMERICOS, UF DEVE SER UMA
+      * DAS 27 SIGLAS VALIDAS E FONE DEVE TER CARA DE TELEFONE (10 OU
+      * 11 DIGITOS, SEM CARACTERES ESTRANHOS).
+      *============================================================
+       VALIDA-REGISTRO.
+           SET REG-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJ
+
+           IF WS-CEP NOT NUMERIC
+               SET REG-INVALIDO TO TRUE
+               MOVE 'CEP INVALIDO - DEVE TER 8 DIGITOS NUMERICOS'
+                   TO WS-MOTIVO-REJ
+           END-IF
+
+           IF REG-VALIDO
+              AND WS-UF NOT = 'AC' AND WS-UF NOT = 'AL'
+              AND WS-UF NOT = 'AP' AND WS-UF NOT = 'AM'
+              AND WS-UF NOT = 'BA' AND WS-UF NOT = 'CE'
+              AND WS-UF NOT = 'DF' AND WS-UF NOT = 'ES'
+              AND WS-UF NOT = 'GO' AND WS-UF NOT = 'MA'
+              AND WS-UF NOT = 'MT' AND WS-UF NOT = 'MS'
+              AND WS-UF NOT = 'MG' AND WS-UF NOT = 'PA'
+              AND WS-UF NOT = 'PB' AND WS-UF NOT = 'PR'
+              AND WS-UF NOT = 'PE' AND WS-UF NOT = 'PI'
+              AND WS-UF NOT = 'RJ' AND WS-UF NOT = 'RN'
+              AND WS-UF NOT = 'RS' AND WS-UF NOT = 'RO'
+              AND WS-UF NOT = 'RR' AND WS-UF NOT = 'SC'
+              AND WS-UF NOT = 'SP' AND WS-UF NOT = 'SE'
+              AND WS-UF NOT = 'TO'
+               SET REG-INVALIDO TO TRUE
+               MOVE 'UF INVALIDA - SIGLA DE ESTADO DESCONHECIDA'
+                   TO WS-MOTIVO-REJ
+           END-IF
+
+           IF REG-VALIDO
+               INSPECT WS-FONE TALLYING WS-QTD-ESPACOS
+                   FOR TRAILING SPACES
+               COMPUTE WS-QTD-DIGITOS = 12 - WS-QTD-ESPACOS
+               IF WS-QTD-DIGITOS < 10 OR WS-QTD-DIGITOS > 12
+                  OR WS-FONE(1:WS-QTD-DIGITOS) NOT NUMERIC
+                   SET REG-INVALIDO TO TRUE
+                   MOVE 'FONE INVALIDO - ESPERADOS 10 A 12 DIGITOS'
+                       TO WS-MOTIVO-REJ
+               END-IF
+           END-IF
+
+           IF REG-VALIDO AND VALIDA-CEP
+               PERFORM VERIFICA-CEP
+           END-IF.
+      *
+      *============================================================
+      * VERIFICA-CEP - CONSULTA O CEP-ENT DO REGISTRO EM CEP.DAT E
+      * CONFERE SE A CIDADE/UF CADASTRADAS LA BATEM COM AS INFORMADAS
+      * EM CADALUNO.TXT, PARA PEGAR ENDERECO DE CIDADE/ESTADO
+      * TROCADOS QUE A VALIDACAO DE FORMATO (SO NUMERICO/SO SIGLA)
+      * NAO CONSEGUE DETECTAR. SE O CEP NAO ESTIVER CADASTRADO EM
+      * CEP.DAT, NADA E CONFERIDO - AUSENCIA NO REFERENCIAL NAO E
+      * MOTIVO DE REJEICAO.
+      *============================================================
+       VERIFICA-CEP.
+           MOVE WS-CEP TO CEP-REF
+           READ ARQ-CEP KEY IS CEP-REF
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-CIDADE NOT = CIDADE-REF
+                      OR WS-UF NOT = UF-REF
+                       SET REG-INVALIDO TO TRUE
+                       MOVE 'CEP NAO CORRESPONDE A CIDADE/UF'
+                           TO WS-MOTIVO-REJ
+                   END-IF
+           END-READ.
+      *
+      *============================================================
+      * GRAVA-REJEITO - GRAVA EM REJEITOS.TXT OS REGISTROS QUE NAO
+      * PASSARAM NA VALIDACAO, PARA CONFERENCIA POSTERIOR PELA
+      * SECRETARIA, EM VEZ DE CARREGA-LOS SILENCIOSAMENTE.
+      *============================================================
+       GRAVA-REJEITO.
+           MOVE WS-CODIGO     TO CODIGO-REJ
+           MOVE WS-NOME       TO NOME-REJ
+           MOVE WS-MOTIVO-REJ TO MOTIVO-REJ
+           WRITE REG-REJ
+           DISPLAY 'REGISTRO REJEITADO..: ' WS-CODIGO
+                   ' - ' WS-MOTIVO-REJ.
+      *
+      *============================================================
+      * GRAVA-CONTROLE - GRAVA EM CONTROLE.LOG O REGISTRO DE CONCLUSAO
+      * DESTA CARGA (PROGRAMA, DATA, QUANTIDADE PROCESSADA E STATUS
+      * FINAL), PARA QUE A OPERACAO SAIBA ATE ONDE A CADEIA NOTURNA
+      * CRIALUNO/CRIANOTA/CRIAPAR CHEGOU SEM PRECISAR RODAR TUDO DE
+      * NOVO QUANDO UM PASSO POSTERIOR FALHA.
+      *============================================================
+       GRAVA-CONTROLE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE 'CRIALUNO' TO PROGRAMA-CTL
+           MOVE WS-DATA-ATUAL TO DATA-EXEC-CTL
+           MOVE WS-CONTA-GRAV TO QTD-PROC-CTL
+           IF WS-CONTA-REJ > 0
+               SET CTL-FALHA TO TRUE
+           ELSE
+               SET CTL-SUCESSO TO TRUE
+           END-IF
+           WRITE REG-CTL.
+      *
+      *============================================================
+      * GRAVA-ALUNO - inclui OU atualiza o registro do aluno em
+      * ALUNOS.DAT. SE O CODIGO JA EXISTIR NO ARQUIVO (RECARGA DE
+      * CADALUNO.TXT COM CORRECAO), O REGISTRO E REESCRITO (REWRITE)
+      * EM VEZ DE TENTAR UM WRITE QUE RESULTARIA EM CHAVE DUPLICADA.
+      *============================================================
+       GRAVA-ALUNO.
+           SET GRAVACAO-OK TO TRUE
+           READ ARQ-SAI KEY IS CODIGO
+               INVALID KEY
+      * ALUNO NOVO: ENTRA ATIVO NA ESCOLA.
+                   SET ALUNO-ATIVO TO TRUE
+                   WRITE REG-SAI
+                   IF FS-OK
+                       DISPLAY 'REGISTRO INCLUIDO....: ' CODIGO
+                   ELSE
+                       SET GRAVACAO-FALHOU TO TRUE
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+               NOT INVALID KEY
+      * ALUNO JA EXISTIA: PRESERVA A SITUACAO ATUAL (ATIVO, TRANSFERIDO
+      * ETC) AO RECARREGAR OS DADOS CADASTRAIS, EM VEZ DE ZERA-LA.
+                   MOVE SITUACAO-ALUNO TO WS-SITUACAO-ANTERIOR
+                   MOVE WS-REG-ENT TO REG-SAI
+                   MOVE WS-SITUACAO-ANTERIOR TO SITUACAO-ALUNO
+                   REWRITE REG-SAI
+                   IF FS-OK
+                       DISPLAY 'REGISTRO ATUALIZADO..: ' CODIGO
+                   ELSE
+                       SET GRAVACAO-FALHOU TO TRUE
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+           END-READ.
+      *
+      *============================================================
+      * TRATA-ERRO-GRAVACAO - A GRAVACAO EM ALUNOS.DAT FALHOU POR UM
+      * MOTIVO QUE NAO SEJA CHAVE DUPLICADA OU INEXISTENTE (JA
+      * TRATADOS PELO READ ... INVALID KEY ACIMA). REGISTRA O MOTIVO
+      * EM REJEITOS.TXT EM VEZ DE DEIXAR O RUNTIME ABORTAR O
+      * PROGRAMA SEM EXPLICACAO PARA A OPERACAO.
+      *============================================================
+       TRATA-ERRO-GRAVACAO.
+           EVALUATE TRUE
+               WHEN FS-ESPACO-INSUFICIENTE
+                   MOVE 'ESPACO EM DISCO INSUFICIENTE AO GRAVAR'
+                       TO WS-MOTIVO-REJ
+               WHEN OTHER
+                   MOVE 'ERRO DE E/S AO GRAVAR REGISTRO - FS-STAT '
+                       TO WS-MOTIVO-REJ
+           END-EVALUATE
+           DISPLAY 'ERRO AO GRAVAR REGISTRO - FS-STAT: ' FS-STAT
+                   ' CODIGO: ' CODIGO
+           MOVE CODIGO        TO CODIGO-REJ
+           MOVE NOME          TO NOME-REJ
+           MOVE WS-MOTIVO-REJ TO MOTIVO-REJ
+           WRITE REG-REJ
+           ADD 1 TO WS-CONTA-REJ.
+      *
+      *============================================================
       *
        MOSTRA.
        DISPLAY '-----------------------------------------------------'
@@ -88,9 +396,12 @@
        DISPLAY  'BAIRRO:' WS-BAIRRO
        .
        ABRE-ARQUIVOS.
-           OPEN OUTPUT ARQ-SAI
+      * ABRE EM I-O (E NAO EM OUTPUT) PARA PERMITIR REWRITE DE
+      * REGISTROS JA EXISTENTES QUANDO O CADALUNO.TXT E RECARREGADO.
+           OPEN I-O ARQ-SAI
            IF FS-NAO-EXISTE THEN
                DISPLAY 'CRIANDO NOVO ARQUIVO ...'
+               OPEN OUTPUT ARQ-SAI
                CLOSE ARQ-SAI
                OPEN I-O ARQ-SAI
            END-IF
@@ -99,4 +410,16 @@
                DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
                CLOSE ARQ-ENT
                STOP RUN
-           END-IF.          
+           END-IF
+           OPEN OUTPUT ARQ-REJ
+           OPEN EXTEND ARQ-CTL
+           IF FS-CTL-NAO-EXISTE THEN
+               OPEN OUTPUT ARQ-CTL
+           END-IF
+           SET VALIDA-CEP TO TRUE
+           OPEN INPUT ARQ-CEP
+           IF FS-CEP-NAO-EXISTE THEN
+               DISPLAY 'CEP.DAT NAO ENCONTRADO - CONFERENCIA DE '
+                       'ENDERECO DESATIVADA NESTA CARGA'
+               SET NAO-VALIDA-CEP TO TRUE
+           END-IF.
