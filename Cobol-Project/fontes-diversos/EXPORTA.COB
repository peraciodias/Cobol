@@ -0,0 +1,453 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXPORTA.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-ALU
+              ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO-ALU
+              FILE STATUS IS FS-STAT-ALU.
+
+       SELECT ARQ-NOTAS
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CHAVE-OK
+              FILE STATUS IS FS-STAT-NOTAS.
+
+       SELECT ARQ-MENSAL
+              ASSIGN TO 'F:\COBOL45\SOURCE\MENSAL.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO-MEN
+              FILE STATUS IS FS-STAT-MENSAL.
+
+       SELECT ARQ-CSV-ALU
+              ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.CSV'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-CSV-NOTAS
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.CSV'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-CSV-MENSAL
+              ASSIGN TO 'F:\COBOL45\SOURCE\MENSAL.CSV'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALU.
+       01  REG-ALU.
+           02 CODIGO-ALU      PIC 9(08).
+           02 NOME-ALU        PIC X(20).
+           02 S-NOME-ALU      PIC X(30).
+           02 FONE-ALU        PIC X(12).
+           02 CEP-ALU         PIC X(08).
+           02 CIDADE-ALU      PIC X(08).
+           02 UF-ALU          PIC X(02).
+           02 BAIRRO-ALU      PIC X(32).
+           02 RUA-ALU         PIC X(55).
+           02 SITUACAO-ALU    PIC X(01).
+
+       FD  ARQ-NOTAS.
+       01  REG-NOTAS.
+           02 CHAVE-OK.
+              03 CODIGO-OK     PIC 9(08).
+              03 DISCIPLINA-OK PIC X(10).
+           02 NOME-OK          PIC X(20).
+           02 S-NOME-OK        PIC X(30).
+           02 PRIMEIRO-OK      PIC 9(02).
+           02 SEGUNDO-OK       PIC 9(02).
+           02 TERCEIRO-OK      PIC 9(02).
+           02 QUARTO-OK        PIC 9(02).
+           02 MEDIA-FINAL-OK   PIC 9(02)V99.
+           02 SITUACAO-OK      PIC X(02).
+
+       FD  ARQ-MENSAL.
+       01  REG-MENSAL.
+           02 CODIGO-MEN       PIC 9(08).
+           02 NOME-MEN         PIC X(20).
+           02 S-NOME-MEN       PIC X(30).
+           02 ANO-REF-MEN      PIC 9(04).
+           02 PARCELA-MEN      PIC ZZZ.Z9.
+           02 MENSA-MEN-1.
+              03 MES-REF-MEN-1 PIC X(09).
+              03 SITU-MEN-1    PIC X(02).
+           02 MENSA-MEN-2.
+              03 MES-REF-MEN-2 PIC X(09).
+              03 SITU-MEN-2    PIC X(02).
+           02 MENSA-MEN-3.
+              03 MES-REF-MEN-3 PIC X(09).
+              03 SITU-MEN-3    PIC X(02).
+           02 MENSA-MEN-4.
+              03 MES-REF-MEN-4 PIC X(09).
+              03 SITU-MEN-4    PIC X(02).
+           02 MENSA-MEN-5.
+              03 MES-REF-MEN-5 PIC X(09).
+              03 SITU-MEN-5    PIC X(02).
+           02 MENSA-MEN-6.
+              03 MES-REF-MEN-6 PIC X(09).
+              03 SITU-MEN-6    PIC X(02).
+           02 MENSA-MEN-7.
+              03 MES-REF-MEN-7 PIC X(09).
+              03 SITU-MEN-7    PIC X(02).
+           02 MENSA-MEN-8.
+              03 MES-REF-MEN-8 PIC X(09).
+              03 SITU-MEN-8    PIC X(02).
+           02 MENSA-MEN-9.
+              03 MES-REF-MEN-9 PIC X(09).
+              03 SITU-MEN-9    PIC X(02).
+           02 MENSA-MEN-10.
+              03 MES-REF-MEN-10 PIC X(09).
+              03 SITU-MEN-10    PIC X(02).
+           02 MENSA-MEN-11.
+              03 MES-REF-MEN-11 PIC X(09).
+              03 SITU-MEN-11    PIC X(02).
+           02 MENSA-MEN-12.
+              03 MES-REF-MEN-12 PIC X(09).
+              03 SITU-MEN-12    PIC X(02).
+
+       FD  ARQ-CSV-ALU.
+       01  REG-CSV-ALU     PIC X(250).
+
+       FD  ARQ-CSV-NOTAS.
+       01  REG-CSV-NOTAS   PIC X(250).
+
+       FD  ARQ-CSV-MENSAL.
+       01  REG-CSV-MENSAL  PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LINHA-CSV     PIC X(250).
+       01  WS-CODIGO-ED     PIC Z(07)9.
+       01  WS-NUM-ED        PIC Z9.
+       01  WS-MEDIA-ED      PIC Z9,99.
+       01  WS-ANO-ED        PIC 9999.
+       01  WS-PARCELA-NUM   PIC 9(07)V99.
+       01  WS-PARCELA-ED    PIC Z(06)9,99.
+       01  WS-CSV-CAMPO     PIC X(55).
+       01  WS-CSV-TAM       PIC 9(03) COMP.
+       01  WS-CSV-PONTEIRO  PIC 9(03) COMP.
+       01  WS-CSV-IX        PIC 9(03) COMP.
+       01  WS-CSV-CARACTER  PIC X(01).
+       01  WS-EOF           PIC X(01).
+       01  WS-CONTA-ALU     PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-NOTAS   PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-MENSAL  PIC 9(09) VALUE ZEROES.
+
+       77 FS-STAT-ALU PIC 9(02).
+           88 FS-ALU-OK         VALUE ZEROS.
+           88 FS-ALU-NAO-EXISTE VALUE 35.
+       77 FS-STAT-NOTAS PIC 9(02).
+           88 FS-NOTAS-OK         VALUE ZEROS.
+           88 FS-NOTAS-NAO-EXISTE VALUE 35.
+       77 FS-STAT-MENSAL PIC 9(02).
+           88 FS-MENSAL-OK         VALUE ZEROS.
+           88 FS-MENSAL-NAO-EXISTE VALUE 35.
+
+       01  WS-SW-ALU-ABERTO    PIC X(01).
+           88 ALU-DISPONIVEL     VALUE 'S'.
+           88 ALU-INDISPONIVEL   VALUE 'N'.
+       01  WS-SW-NOTAS-ABERTO  PIC X(01).
+           88 NOTAS-DISPONIVEL   VALUE 'S'.
+           88 NOTAS-INDISPONIVEL VALUE 'N'.
+       01  WS-SW-MENSAL-ABERTO PIC X(01).
+           88 MENSAL-DISPONIVEL   VALUE 'S'.
+           88 MENSAL-INDISPONIVEL VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       IF ALU-DISPONIVEL
+           PERFORM EXPORTA-ALUNOS
+       END-IF
+       IF NOTAS-DISPONIVEL
+           PERFORM EXPORTA-NOTAS
+       END-IF
+       IF MENSAL-DISPONIVEL
+           PERFORM EXPORTA-MENSAL
+       END-IF
+       PERFORM FECHA-ARQUIVOS.
+       DISPLAY '================================================'
+       DISPLAY 'EXPORTACAO PARA CSV CONCLUIDA'
+       DISPLAY 'ALUNOS.CSV..: ' WS-CONTA-ALU    ' LINHAS'
+       DISPLAY 'NOTAS.CSV...: ' WS-CONTA-NOTAS  ' LINHAS'
+       DISPLAY 'MENSAL.CSV..: ' WS-CONTA-MENSAL ' LINHAS'
+       DISPLAY '================================================'.
+       STOP RUN.
+      *
+      *============================================================
+      * EXPORTA-ALUNOS - PERCORRE ALUNOS.DAT EM SEQUENCIA DE CHAVE E
+      * GRAVA UMA LINHA CSV POR ALUNO EM ALUNOS.CSV, COM OS MESMOS
+      * CAMPOS DO CADASTRO, PARA QUE A SECRETARIA IMPORTE DIRETO NUMA
+      * PLANILHA SEM REDIGITAR NADA.
+      *============================================================
+       EXPORTA-ALUNOS.
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING 'CODIGO,NOME,SOBRENOME,FONE,CEP,CIDADE,UF,BAIRRO,'
+                  'RUA,SITUACAO' DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           WRITE REG-CSV-ALU FROM WS-LINHA-CSV
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ALU NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CODIGO-ALU TO WS-CODIGO-ED
+                       MOVE SPACES TO WS-LINHA-CSV
+                       MOVE 1 TO WS-CSV-PONTEIRO
+                       STRING WS-CODIGO-ED DELIMITED BY SIZE
+                              ','          DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE NOME-ALU TO WS-CSV-CAMPO
+                       MOVE 20 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ',' DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE S-NOME-ALU TO WS-CSV-CAMPO
+                       MOVE 30 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ','         DELIMITED BY SIZE
+                              FONE-ALU    DELIMITED BY SIZE
+                              ','         DELIMITED BY SIZE
+                              CEP-ALU     DELIMITED BY SIZE
+                              ','         DELIMITED BY SIZE
+                              CIDADE-ALU  DELIMITED BY SIZE
+                              ','         DELIMITED BY SIZE
+                              UF-ALU      DELIMITED BY SIZE
+                              ','         DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE BAIRRO-ALU TO WS-CSV-CAMPO
+                       MOVE 32 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ',' DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE RUA-ALU TO WS-CSV-CAMPO
+                       MOVE 55 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ','          DELIMITED BY SIZE
+                              SITUACAO-ALU DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       WRITE REG-CSV-ALU FROM WS-LINHA-CSV
+                       ADD 1 TO WS-CONTA-ALU
+               END-READ
+           END-PERFORM.
+      *
+      *============================================================
+      * EXPORTA-NOTAS - PERCORRE NOTAS.DAT EM SEQUENCIA DE CHAVE E
+      * GRAVA UMA LINHA CSV POR NOTA (CODIGO+DISCIPLINA) EM NOTAS.CSV.
+      *============================================================
+       EXPORTA-NOTAS.
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING 'CODIGO,DISCIPLINA,NOME,SOBRENOME,1O-BIM,2O-BIM,'
+                  '3O-BIM,4O-BIM,MEDIA,SITUACAO' DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           WRITE REG-CSV-NOTAS FROM WS-LINHA-CSV
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-NOTAS NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CODIGO-OK      TO WS-CODIGO-ED
+                       MOVE MEDIA-FINAL-OK TO WS-MEDIA-ED
+                       MOVE SPACES TO WS-LINHA-CSV
+                       MOVE 1 TO WS-CSV-PONTEIRO
+                       STRING WS-CODIGO-ED  DELIMITED BY SIZE
+                              ','           DELIMITED BY SIZE
+                              DISCIPLINA-OK DELIMITED BY SIZE
+                              ','           DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE NOME-OK TO WS-CSV-CAMPO
+                       MOVE 20 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ',' DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE S-NOME-OK TO WS-CSV-CAMPO
+                       MOVE 30 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ','            DELIMITED BY SIZE
+                              PRIMEIRO-OK    DELIMITED BY SIZE
+                              ','            DELIMITED BY SIZE
+                              SEGUNDO-OK     DELIMITED BY SIZE
+                              ','            DELIMITED BY SIZE
+                              TERCEIRO-OK    DELIMITED BY SIZE
+                              ','            DELIMITED BY SIZE
+                              QUARTO-OK      DELIMITED BY SIZE
+                              ','            DELIMITED BY SIZE
+                              WS-MEDIA-ED    DELIMITED BY SIZE
+                              ','            DELIMITED BY SIZE
+                              SITUACAO-OK    DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       WRITE REG-CSV-NOTAS FROM WS-LINHA-CSV
+                       ADD 1 TO WS-CONTA-NOTAS
+               END-READ
+           END-PERFORM.
+      *
+      *============================================================
+      * EXPORTA-MENSAL - PERCORRE MENSAL.DAT EM SEQUENCIA DE CHAVE E
+      * GRAVA UMA LINHA CSV POR ALUNO EM MENSAL.CSV, COM O VALOR DA
+      * PARCELA E AS DOZE SITUACOES MENSAIS LADO A LADO.
+      *============================================================
+       EXPORTA-MENSAL.
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING 'CODIGO,NOME,SOBRENOME,ANO-REF,PARCELA,'
+                  'SITU-01,SITU-02,SITU-03,SITU-04,SITU-05,SITU-06,'
+                  'SITU-07,SITU-08,SITU-09,SITU-10,SITU-11,SITU-12'
+                  DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-CSV-MENSAL FROM WS-LINHA-CSV
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-MENSAL NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CODIGO-MEN  TO WS-CODIGO-ED
+                       MOVE ANO-REF-MEN TO WS-ANO-ED
+      * PARCELA-MEN E PIC ZZZ.Z9 -- COM DECIMAL-POINT IS COMMA O '.'
+      * E SEPARADOR, NAO PONTO DECIMAL, ENTAO O MOVE ABAIXO DESEDITA
+      * OS DIGITOS COMO INTEIRO DENTRO DE UM CAMPO V99; A DIVISAO POR
+      * 100 REALINHA AS DUAS CASAS DECIMAIS CORRETAMENTE, COMO EM
+      * RESUMOM.COB.
+                       MOVE PARCELA-MEN TO WS-PARCELA-NUM
+                       DIVIDE WS-PARCELA-NUM BY 100
+                           GIVING WS-PARCELA-NUM
+                       MOVE WS-PARCELA-NUM TO WS-PARCELA-ED
+                       MOVE SPACES TO WS-LINHA-CSV
+                       MOVE 1 TO WS-CSV-PONTEIRO
+                       STRING WS-CODIGO-ED DELIMITED BY SIZE
+                              ','          DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE NOME-MEN TO WS-CSV-CAMPO
+                       MOVE 20 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ',' DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       MOVE S-NOME-MEN TO WS-CSV-CAMPO
+                       MOVE 30 TO WS-CSV-TAM
+                       PERFORM ESCREVE-CAMPO-ASPAS-CSV
+                       STRING ','             DELIMITED BY SIZE
+                              WS-ANO-ED       DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              WS-PARCELA-ED   DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-1      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-2      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-3      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-4      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-5      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-6      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-7      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-8      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-9      DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-10     DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-11     DELIMITED BY SIZE
+                              ','             DELIMITED BY SIZE
+                              SITU-MEN-12     DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                              WITH POINTER WS-CSV-PONTEIRO
+                       WRITE REG-CSV-MENSAL FROM WS-LINHA-CSV
+                       ADD 1 TO WS-CONTA-MENSAL
+               END-READ
+           END-PERFORM.
+      *
+      *============================================================
+      * ESCREVE-CAMPO-ASPAS-CSV - ENVOLVE OS WS-CSV-TAM PRIMEIROS
+      * CARACTERES DE WS-CSV-CAMPO EM ASPAS E ACRESCENTA O RESULTADO A
+      * WS-LINHA-CSV A PARTIR DE WS-CSV-PONTEIRO, DOBRANDO QUALQUER
+      * ASPAS JA EXISTENTE NO TEXTO. USADO PARA OS CAMPOS DE TEXTO
+      * LIVRE (NOME, ENDERECO) QUE PODEM CONTER VIRGULA E QUEBRARIAM O
+      * ALINHAMENTO DAS COLUNAS DO CSV SE FOSSEM GRAVADOS SEM ASPAS.
+      *============================================================
+       ESCREVE-CAMPO-ASPAS-CSV.
+           STRING '"' DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+                  WITH POINTER WS-CSV-PONTEIRO
+           MOVE 1 TO WS-CSV-IX
+           PERFORM UNTIL WS-CSV-IX > WS-CSV-TAM
+               MOVE WS-CSV-CAMPO(WS-CSV-IX:1) TO WS-CSV-CARACTER
+               IF WS-CSV-CARACTER = '"'
+                   STRING '""' DELIMITED BY SIZE
+                          INTO WS-LINHA-CSV
+                          WITH POINTER WS-CSV-PONTEIRO
+               ELSE
+                   STRING WS-CSV-CARACTER DELIMITED BY SIZE
+                          INTO WS-LINHA-CSV
+                          WITH POINTER WS-CSV-PONTEIRO
+               END-IF
+               ADD 1 TO WS-CSV-IX
+           END-PERFORM
+           STRING '"' DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+                  WITH POINTER WS-CSV-PONTEIRO.
+      *
+      *============================================================
+      * ABRIR-ARQUIVOS - ABRE OS TRES ARQUIVOS INDEXADOS DE ORIGEM EM
+      * MODO SOMENTE LEITURA E OS TRES ARQUIVOS CSV DE SAIDA PARA
+      * GRAVACAO. SE UM ARQUIVO DE ORIGEM NAO EXISTIR, PULA SOMENTE A
+      * EXPORTACAO DAQUELE ARQUIVO EM VEZ DE ABORTAR A EXPORTACAO DOS
+      * DEMAIS.
+      *============================================================
+       ABRIR-ARQUIVOS.
+           SET ALU-DISPONIVEL TO TRUE
+           OPEN INPUT ARQ-ALU
+           IF FS-ALU-NAO-EXISTE
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO - NAO SERA EXPORTADO'
+               SET ALU-INDISPONIVEL TO TRUE
+           END-IF
+           SET NOTAS-DISPONIVEL TO TRUE
+           OPEN INPUT ARQ-NOTAS
+           IF FS-NOTAS-NAO-EXISTE
+               DISPLAY 'NOTAS.DAT NAO ENCONTRADO - NAO SERA EXPORTADO'
+               SET NOTAS-INDISPONIVEL TO TRUE
+           END-IF
+           SET MENSAL-DISPONIVEL TO TRUE
+           OPEN INPUT ARQ-MENSAL
+           IF FS-MENSAL-NAO-EXISTE
+               DISPLAY 'MENSAL.DAT NAO ENCONTRADO - NAO SERA EXPORTADO'
+               SET MENSAL-INDISPONIVEL TO TRUE
+           END-IF
+           OPEN OUTPUT ARQ-CSV-ALU
+           OPEN OUTPUT ARQ-CSV-NOTAS
+           OPEN OUTPUT ARQ-CSV-MENSAL.
+      *
+      *============================================================
+      * FECHA-ARQUIVOS - FECHA SOMENTE OS ARQUIVOS DE ORIGEM QUE
+      * REALMENTE FORAM ABERTOS, ALEM DOS TRES ARQUIVOS CSV.
+      *============================================================
+       FECHA-ARQUIVOS.
+           IF ALU-DISPONIVEL
+               CLOSE ARQ-ALU
+           END-IF
+           IF NOTAS-DISPONIVEL
+               CLOSE ARQ-NOTAS
+           END-IF
+           IF MENSAL-DISPONIVEL
+               CLOSE ARQ-MENSAL
+           END-IF
+           CLOSE ARQ-CSV-ALU.
+           CLOSE ARQ-CSV-NOTAS.
+           CLOSE ARQ-CSV-MENSAL.
