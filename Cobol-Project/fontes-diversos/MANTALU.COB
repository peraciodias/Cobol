@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MANTALU.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-ALU
+              ASSIGN TO 'F:\COBOL45\SOURCE\ALUNOS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALU.
+       01  REG-ALU.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC X(20).
+           02 S-NOME         PIC X(30).
+           02 FONE           PIC X(12).
+           02 CEP            PIC X(08).
+           02 CIDADE         PIC X(08).
+           02 UF             PIC X(02).
+           02 BAIRRO         PIC X(32).
+           02 RUA            PIC X(55).
+           02 SITUACAO-ALUNO PIC X(01).
+              88 ALUNO-ATIVO       VALUE 'A'.
+              88 ALUNO-TRANSFERIDO VALUE 'T'.
+              88 ALUNO-DESISTENTE  VALUE 'D'.
+              88 ALUNO-FORMADO     VALUE 'G'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OPCAO PIC X(01).
+           88 OPCAO-INCLUIR VALUE 'I'.
+           88 OPCAO-ALTERAR VALUE 'A'.
+           88 OPCAO-EXCLUIR VALUE 'E'.
+           88 OPCAO-SAIR    VALUE 'S'.
+
+       01  WS-CODIGO-PARAM PIC 9(08).
+       01  WS-NOME-PARAM   PIC X(20).
+       01  WS-FONE-PARAM   PIC X(12).
+       01  WS-CEP-PARAM    PIC X(08).
+       01  WS-CIDADE-PARAM PIC X(08).
+       01  WS-UF-PARAM     PIC X(02).
+       01  WS-BAIRRO-PARAM PIC X(32).
+       01  WS-RUA-PARAM    PIC X(55).
+       01  WS-SITUACAO-PARAM PIC X(01).
+       01  WS-CONFIRMA PIC X(01).
+           88 CONFIRMADO VALUE 'S'.
+
+       77 FS-STAT PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-NAO-EXISTE  VALUE 35.
+           88 FS-CHAVE-DUPLIC VALUE 22.
+
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       PERFORM SOLICITA-OPCAO.
+      * repete o menu ate o operador escolher 'S' (encerra)
+       PERFORM UNTIL OPCAO-SAIR
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR PERFORM INCLUI-ALUNO
+               WHEN OPCAO-ALTERAR PERFORM ALTERA-ALUNO
+               WHEN OPCAO-EXCLUIR PERFORM EXCLUI-ALUNO
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE
+           PERFORM SOLICITA-OPCAO
+       END-PERFORM.
+       CLOSE ARQ-ALU.
+       STOP RUN.
+      *
+      *============================================================
+      * SOLICITA-OPCAO - MOSTRA O MENU DE MANUTENCAO DE ALUNOS.DAT E
+      * LE A OPCAO ESCOLHIDA PELO OPERADOR.
+      *============================================================
+       SOLICITA-OPCAO.
+           DISPLAY ' '
+           DISPLAY 'MANUTENCAO DE ALUNOS.DAT'
+           DISPLAY 'I - INCLUIR AUNO NOVO'
+           DISPLAY 'A - ALTERAR CADASTRO/SITUACAO DE UM ALUNO'
+           DISPLAY 'E - EXCLUIR UM ALUNO'
+           DISPLAY 'S - SAIR'
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING
+           ACCEPT WS-OPCAO.
+      *
+      *============================================================
+      * INCLUI-ALUNO - CADASTRA UM ALUNO NOVO DIRETAMENTE EM
+      * ALUNOS.DAT, PARA OS CASOS EM QUE NAO HA UMA LINHA NOVA EM
+      * CADALUNO.TXT PARA A PROXIMA CARGA DO CRIALUNO.
+      *============================================================
+       INCLUI-ALUNO.
+           DISPLAY 'CODIGO..: ' WITH NO ADVANCING
+           ACCEPT CODIGO
+           DISPLAY 'NOME....: ' WITH NO ADVANCING
+           ACCEPT NOME
+           DISPLAY 'S.NOME..: ' WITH NO ADVANCING
+           ACCEPT S-NOME
+           DISPLAY 'FONE....: ' WITH NO ADVANCING
+           ACCEPT FONE
+           DISPLAY 'CEP.....: ' WITH NO ADVANCING
+           ACCEPT CEP
+           DISPLAY 'CIDADE..: ' WITH NO ADVANCING
+           ACCEPT CIDADE
+           DISPLAY 'UF......: ' WITH NO ADVANCING
+           ACCEPT UF
+           DISPLAY 'BAIRRO..: ' WITH NO ADVANCING
+           ACCEPT BAIRRO
+           DISPLAY 'RUA.....: ' WITH NO ADVANCING
+           ACCEPT RUA
+           SET ALUNO-ATIVO TO TRUE
+           WRITE REG-ALU
+               INVALID KEY
+                   DISPLAY 'CODIGO JA CADASTRADO - INCLUSAO CANCELADA.'
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO INCLUIDO......: ' CODIGO
+           END-WRITE.
+      *
+      *============================================================
+      * ALTERA-ALUNO - LOCALIZA O ALUNO PELO CODIGO E PERMITE
+      * REDIGITAR OS DADOS CADASTRAIS E/OU A SITUACAO (ATIVO,
+      * TRANSFERIDO, DESISTENTE OU FORMADO). DEIXAR UM CAMPO EM
+      * BRANCO MANTEM O VALOR ATUAL.
+      *============================================================
+       ALTERA-ALUNO.
+           DISPLAY 'CODIGO DO ALUNO A ALTERAR: ' WITH NO ADVANCING
+           ACCEPT WS-CODIGO-PARAM
+           MOVE WS-CODIGO-PARAM TO CODIGO
+           READ ARQ-ALU KEY IS CODIGO
+               INVALID KEY
+                   DISPLAY 'CHAVE INVALIDA !'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL....: ' NOME
+                   DISPLAY 'NOVO NOME (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-NOME-PARAM
+                   IF WS-NOME-PARAM NOT = SPACES
+                       MOVE WS-NOME-PARAM TO NOME
+                   END-IF
+                   DISPLAY 'FONE ATUAL....: ' FONE
+                   DISPLAY 'NOVO FONE (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-FONE-PARAM
+                   IF WS-FONE-PARAM NOT = SPACES
+                       MOVE WS-FONE-PARAM TO FONE
+                   END-IF
+                   DISPLAY 'CEP ATUAL.....: ' CEP
+                   DISPLAY 'NOVO CEP (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-CEP-PARAM
+                   IF WS-CEP-PARAM NOT = SPACES
+                       MOVE WS-CEP-PARAM TO CEP
+                   END-IF
+                   DISPLAY 'CIDADE ATUAL..: ' CIDADE
+                   DISPLAY 'NOVA CIDADE (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-CIDADE-PARAM
+                   IF WS-CIDADE-PARAM NOT = SPACES
+                       MOVE WS-CIDADE-PARAM TO CIDADE
+                   END-IF
+                   DISPLAY 'UF ATUAL......: ' UF
+                   DISPLAY 'NOVA UF (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-UF-PARAM
+                   IF WS-UF-PARAM NOT = SPACES
+                       MOVE WS-UF-PARAM TO UF
+                   END-IF
+                   DISPLAY 'BAIRRO ATUAL..: ' BAIRRO
+                   DISPLAY 'NOVO BAIRRO (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-BAIRRO-PARAM
+                   IF WS-BAIRRO-PARAM NOT = SPACES
+                       MOVE WS-BAIRRO-PARAM TO BAIRRO
+                   END-IF
+                   DISPLAY 'ENDERECO ATUAL: ' RUA
+                   DISPLAY 'NOVO ENDERECO (EM BRANCO P/ MANTER): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-RUA-PARAM
+                   IF WS-RUA-PARAM NOT = SPACES
+                       MOVE WS-RUA-PARAM TO RUA
+                   END-IF
+                   DISPLAY 'SITUACAO ATUAL: ' SITUACAO-ALUNO
+                   DISPLAY 'NOVA SITUACAO A/T/D/G (EM BRANCO P/ '
+                       'MANTER): ' WITH NO ADVANCING
+                   ACCEPT WS-SITUACAO-PARAM
+                   IF WS-SITUACAO-PARAM NOT = SPACE
+                       MOVE WS-SITUACAO-PARAM TO SITUACAO-ALUNO
+                   END-IF
+                   REWRITE REG-ALU
+                   DISPLAY 'ALUNO ALTERADO......: ' CODIGO
+           END-READ.
+      *
+      *============================================================
+      * EXCLUI-ALUNO - LOCALIZA O ALUNO PELO CODIGO E, CONFIRMADO
+      * PELO OPERADOR, REMOVE O REGISTRO DE ALUNOS.DAT. USADO COM
+      * CUIDADO: NAO REMOVE AS NOTAS OU MENSALIDADES JA LANCADAS.
+      *============================================================
+       EXCLUI-ALUNO.
+           DISPLAY 'CODIGO DO ALUNO A EXCLUIR: ' WITH NO ADVANCING
+           ACCEPT WS-CODIGO-PARAM
+           MOVE WS-CODIGO-PARAM TO CODIGO
+           READ ARQ-ALU KEY IS CODIGO
+               INVALID KEY
+                   DISPLAY 'CHAVE INVALIDA !'
+               NOT INVALID KEY
+                   DISPLAY 'NOME....: ' NOME
+                   DISPLAY 'CONFIRMA A EXCLUSAO (S/N)? '
+                       WITH NO ADVANCING
+                   ACCEPT WS-CONFIRMA
+                   IF CONFIRMADO
+                       DELETE ARQ-ALU RECORD
+                       DISPLAY 'ALUNO EXCLUIDO.......: ' CODIGO
+                   ELSE
+                       DISPLAY 'EXCLUSAO CANCELADA.'
+                   END-IF
+           END-READ.
+      *
+       ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-ALU
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO - EXECUTE O '
+                   'CRIALUNO PRIMEIRO.'
+               STOP RUN
+           END-IF.
