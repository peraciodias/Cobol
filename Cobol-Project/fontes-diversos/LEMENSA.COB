@@ -1,104 +1,512 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    LEMENSA.
-       AUTHOR.        PERINHA.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT ARQ-ENT0
-              ASSIGN TO DISK
-              ORGANIZATION IS INDEXED
-              ACCESS MODE  IS DYNAMIC
-              RECORD KEY IS CODIGO
-              FILE STATUS IS FS-STAT.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQ-ENT0
-           LABEL RECORD IS STANDARD
-           DATA  RECORD IS REG-ENT
-           VALUE OF FILE-ID "MENSAL.DAT".
-
-       01 REG-ENT0.
-           02 CODIGO         PIC 9(08).
-           02 NOME           PIC A(20). 
-           02 S-NOME         PIC A(30).
-           02 ANO-REF        PIC 9(04). 
-           02 VAL-PARCELA    PIC ZZZ.Z9.
-           02 MENSA-1.
-              03 MES-REF-1   PIC  A(9).
-              03 SITU-1      PIC A(02).  
-           02 MENSA-2.
-              03 MES-REF-2   PIC  A(9).
-              03 SITU-2      PIC A(02).
-           02 MENSA-3.
-              03 MES-REF-3   PIC  A(9).
-              03 SITU-3      PIC A(02).
-           02 MENSA-4.
-              03 MES-REF-4   PIC  A(9).
-              03 SITU-4      PIC A(02).
-
-       WORKING-STORAGE SECTION.
-       01 WS-REG-ENT0.
-           02 WS-CODIGO         PIC 9(08).
-           02 WS-NOME           PIC A(20). 
-           02 WS-S-NOME         PIC A(30).
-           02 WS-ANO-REF        PIC 9(04).
-           02 WS-VAL-PARCELA    PIC ZZZ.Z9.
-           02 MENSA-1-ENT.
-              03 WS-MES-REF1      PIC A(9).
-              03 WS-SITU-1       PIC A(02).  
-           02 MENSA-2-ENT.
-              03 WS-MES-REF2      PIC A(9).
-              03 WS-SITU-2       PIC A(02).
-           02 MENSA-3-ENT.
-              03 WS-MES-REF3      PIC A(9).
-              03 WS-SITU-3       PIC A(02).
-           02 MENSA-4-ENT.
-              03 WS-MES-REF4      PIC A(9).
-              03 WS-SITU-4       PIC A(02).
-
-       01  WS-EOF PIC A(1).
-       77 FS-STAT PIC 9(02).
-           88 FS-OK         VALUE ZEROS.
-           88 FS-NAO-EXISTE VALUE 35.
-       PROCEDURE DIVISION.
-       PERFORM ABRIR-ARQUIVOS.
-      * inicia um loop ate que WS-EOF SEJA='Y' quando finaliza o loop
-      * PERFORM UNTIL WS-EOF = 'Y'
-       MOVE 20190152 TO CODIGO.
-       READ ARQ-ENT0 RECORD INTO WS-REG-ENT0
-            KEY IS CODIGO
-              INVALID KEY  DISPLAY "CHAVE INVALIDA !"
-      *        AT END MOVE 'Y' TO WS-EOF
-              NOT INVALID KEY
-              DISPLAY 'CODIGO..:' WS-CODIGO
-              DISPLAY 'NOME....:' WS-NOME
-              DISPLAY 'S-SNOME.:' WS-S-NOME
-              DISPLAY 'ANO REF.:' WS-ANO-REF
-              DISPLAY 'VALOR...:' WS-VAL-PARCELA
-              DISPLAY WS-MES-REF1
-              DISPLAY 'SITUACAO:' WS-SITU-1
-              DISPLAY WS-MES-REF2
-              DISPLAY 'SITUACAO:' WS-SITU-2
-              DISPLAY WS-MES-REF3
-              DISPLAY 'SUTUACAO:' WS-SITU-3
-              DISPLAY WS-MES-REF4
-              DISPLAY 'SITUACAO:' WS-SITU-4
-              DISPLAY '-----------------------------------------'
-              END-READ
-      *END-PERFORM.
-       CLOSE ARQ-ENT0.
-       STOP RUN.
-       EXIT PROGRAM.
-       ABRIR-ARQUIVOS.
-           OPEN INPUT ARQ-ENT0
-           IF FS-NAO-EXISTE THEN
-               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
-               CLOSE ARQ-ENT0
-               STOP RUN
-           END-IF.         
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LEMENSA.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-ENT0
+              ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS IS FS-STAT.
+       SELECT ARQ-REL
+              ASSIGN TO 'F:\COBOL45\SOURCE\MENSAL.LST'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ENT0
+           LABEL RECORD IS STANDARD
+           DATA  RECORD IS REG-ENT
+           VALUE OF FILE-ID "MENSAL.DAT".
+
+       01 REG-ENT0.
+           02 CODIGO         PIC 9(08).
+           02 NOME           PIC A(20). 
+           02 S-NOME         PIC A(30).
+           02 ANO-REF        PIC 9(04). 
+           02 VAL-PARCELA    PIC ZZZ.Z9.
+           02 MENSA-1.
+              03 MES-REF-1   PIC  A(9).
+              03 SITU-1      PIC A(02).
+           02 MENSA-2.
+              03 MES-REF-2   PIC  A(9).
+              03 SITU-2      PIC A(02).
+           02 MENSA-3.
+              03 MES-REF-3   PIC  A(9).
+              03 SITU-3      PIC A(02).
+           02 MENSA-4.
+              03 MES-REF-4   PIC  A(9).
+              03 SITU-4      PIC A(02).
+           02 MENSA-5.
+              03 MES-REF-5   PIC  A(9).
+              03 SITU-5      PIC A(02).
+           02 MENSA-6.
+              03 MES-REF-6   PIC  A(9).
+              03 SITU-6      PIC A(02).
+           02 MENSA-7.
+              03 MES-REF-7   PIC  A(9).
+              03 SITU-7      PIC A(02).
+           02 MENSA-8.
+              03 MES-REF-8   PIC  A(9).
+              03 SITU-8      PIC A(02).
+           02 MENSA-9.
+              03 MES-REF-9   PIC  A(9).
+              03 SITU-9      PIC A(02).
+           02 MENSA-10.
+              03 MES-REF-10   PIC  A(9).
+              03 SITU-10      PIC A(02).
+           02 MENSA-11.
+              03 MES-REF-11   PIC  A(9).
+              03 SITU-11      PIC A(02).
+           02 MENSA-12.
+              03 MES-REF-12   PIC  A(9).
+              03 SITU-12      PIC A(02).
+
+       FD  ARQ-REL.
+       01  REG-REL.
+           02 REL-ROTULO     PIC X(12).
+           02 REL-VALOR      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-ENT0.
+           02 WS-CODIGO         PIC 9(08).
+           02 WS-NOME           PIC A(20). 
+           02 WS-S-NOME         PIC A(30).
+           02 WS-ANO-REF        PIC 9(04).
+           02 WS-VAL-PARCELA    PIC ZZZ.Z9.
+           02 MENSA-1-ENT.
+              03 WS-MES-REF1      PIC A(9).
+              03 WS-SITU-1       PIC A(02).
+           02 MENSA-2-ENT.
+              03 WS-MES-REF2      PIC A(9).
+              03 WS-SITU-2       PIC A(02).
+           02 MENSA-3-ENT.
+              03 WS-MES-REF3      PIC A(9).
+              03 WS-SITU-3       PIC A(02).
+           02 MENSA-4-ENT.
+              03 WS-MES-REF4      PIC A(9).
+              03 WS-SITU-4       PIC A(02).
+           02 MENSA-5-ENT.
+              03 WS-MES-REF5      PIC A(9).
+              03 WS-SITU-5       PIC A(02).
+           02 MENSA-6-ENT.
+              03 WS-MES-REF6      PIC A(9).
+              03 WS-SITU-6       PIC A(02).
+           02 MENSA-7-ENT.
+              03 WS-MES-REF7      PIC A(9).
+              03 WS-SITU-7       PIC A(02).
+           02 MENSA-8-ENT.
+              03 WS-MES-REF8      PIC A(9).
+              03 WS-SITU-8       PIC A(02).
+           02 MENSA-9-ENT.
+              03 WS-MES-REF9      PIC A(9).
+              03 WS-SITU-9       PIC A(02).
+           02 MENSA-10-ENT.
+              03 WS-MES-REF10      PIC A(9).
+              03 WS-SITU-10       PIC A(02).
+           02 MENSA-11-ENT.
+              03 WS-MES-REF11      PIC A(9).
+              03 WS-SITU-11       PIC A(02).
+           02 MENSA-12-ENT.
+              03 WS-MES-REF12      PIC A(9).
+              03 WS-SITU-12       PIC A(02).
+
+       01  WS-EOF PIC A(1).
+       01  WS-CODIGO-PARAM PIC 9(08).
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-ANO-ATUAL  PIC 9(04).
+       01  WS-MES-ATUAL  PIC 9(02).
+       01  WS-QTD-ATRASADAS PIC 9(02) VALUE ZEROES.
+       01  WS-SW-IMPRIME PIC X(01).
+           88 IMPRIME-RELATORIO VALUE 'S'.
+           88 NAO-IMPRIME-RELATORIO VALUE 'N'.
+       01  WS-MODO PIC X(01).
+           88 MODO-CONSULTA VALUE 'C'.
+           88 MODO-FAIXA    VALUE 'F'.
+           88 MODO-ANO      VALUE 'A'.
+       01  WS-CODIGO-INI     PIC 9(08).
+       01  WS-CODIGO-FIM     PIC 9(08).
+       01  WS-ANO-REF-PARAM  PIC 9(04).
+       01  WS-CONTA-LISTADOS PIC 9(04) VALUE ZEROES.
+       77 FS-STAT PIC 9(02).
+           88 FS-OK             VALUE ZEROS.
+           88 FS-NAO-EXISTE     VALUE 35.
+           88 FS-CHAVE-INVALIDA VALUE 23.
+       PROCEDURE DIVISION.
+       PERFORM ABRIR-ARQUIVOS.
+       PERFORM SOLICITA-IMPRESSAO.
+       PERFORM SOLICITA-MODO.
+       EVALUATE TRUE
+           WHEN MODO-CONSULTA
+               PERFORM SOLICITA-CODIGO
+      * repete a consulta ate o operador informar 0 (encerra)
+               PERFORM UNTIL WS-CODIGO-PARAM = 0
+                   PERFORM CONSULTA-ALUNO
+                   PERFORM SOLICITA-CODIGO
+               END-PERFORM
+           WHEN MODO-FAIXA
+               PERFORM SOLICITA-FAIXA
+               PERFORM LISTA-FAIXA
+           WHEN MODO-ANO
+               PERFORM SOLICITA-ANO-REF
+               PERFORM LISTA-POR-ANO
+           WHEN OTHER
+               DISPLAY 'OPCAO INVALIDA - NENHUMA CONSULTA REALIZADA.'
+       END-EVALUATE.
+       CLOSE ARQ-ENT0.
+       IF IMPRIME-RELATORIO
+           CLOSE ARQ-REL
+       END-IF.
+       STOP RUN.
+       EXIT PROGRAM.
+      *
+      *============================================================
+      * SOLICITA-IMPRESSAO - PERGUNTA SE, ALEM DA TELA, O RESULTADO
+      * DAS CONSULTAS TAMBEM DEVE SER GRAVADO EM MENSAL.LST PARA
+      * IMPRESSAO OU ENTREGA AO RESPONSAVEL PELO ALUNO.
+      *============================================================
+       SOLICITA-IMPRESSAO.
+           DISPLAY 'GERAR RELATORIO IMPRESSO TAMBEM (S/N)? '
+               WITH NO ADVANCING
+           ACCEPT WS-SW-IMPRIME
+           IF IMPRIME-RELATORIO
+               OPEN OUTPUT ARQ-REL
+           ELSE
+               SET NAO-IMPRIME-RELATORIO TO TRUE
+           END-IF.
+      *
+      *============================================================
+      * SOLICITA-CODIGO - PERGUNTA AO OPERADOR QUAL CODIGO DE ALUNO
+      * CONSULTAR EM MENSAL.DAT. INFORMANDO 0, O PROGRAMA TERMINA.
+      *============================================================
+       SOLICITA-CODIGO.
+           DISPLAY 'INFORME O CODIGO DO ALUNO (0 P/ ENCERRAR): '
+               WITH NO ADVANCING
+           ACCEPT WS-CODIGO-PARAM.
+      *
+      *============================================================
+      * SOLICITA-MODO - PERGUNTA SE A CONSULTA SERA POR UM UNICO
+      * CODIGO (COMPORTAMENTO ORIGINAL), POR UMA FAIXA DE CODIGOS OU
+      * POR TODOS OS ALUNOS DE UM ANO DE REFERENCIA, PARA NAO
+      * PRECISAR RODAR O PROGRAMA UMA VEZ PARA CADA ALUNO QUANDO O
+      * QUE SE QUER E UMA LISTAGEM.
+      *============================================================
+       SOLICITA-MODO.
+           DISPLAY ' '
+           DISPLAY 'CONSULTA DE MENSAL.DAT'
+           DISPLAY 'C - CONSULTAR UM CODIGO POR VEZ'
+           DISPLAY 'F - LISTAR UMA FAIXA DE CODIGOS'
+           DISPLAY 'A - LISTAR TODOS OS ALUNOS DE UM ANO DE REFERENCIA'
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING
+           ACCEPT WS-MODO.
+      *
+      *============================================================
+      * SOLICITA-FAIXA - PERGUNTA O CODIGO INICIAL E FINAL DA FAIXA
+      * A SER LISTADA.
+      *============================================================
+       SOLICITA-FAIXA.
+           DISPLAY 'CODIGO INICIAL: ' WITH NO ADVANCING
+           ACCEPT WS-CODIGO-INI
+           DISPLAY 'CODIGO FINAL..: ' WITH NO ADVANCING
+           ACCEPT WS-CODIGO-FIM.
+      *
+      *============================================================
+      * SOLICITA-ANO-REF - PERGUNTA O ANO DE REFERENCIA A LISTAR.
+      *============================================================
+       SOLICITA-ANO-REF.
+           DISPLAY 'ANO DE REFERENCIA (AAAA): ' WITH NO ADVANCING
+           ACCEPT WS-ANO-REF-PARAM.
+      *
+      *============================================================
+      * CONSULTA-ALUNO - BUSCA EM MENSAL.DAT O REGISTRO DO CODIGO
+      * INFORMADO PELO OPERADOR.
+      *============================================================
+       CONSULTA-ALUNO.
+           MOVE WS-CODIGO-PARAM TO CODIGO
+           READ ARQ-ENT0 RECORD INTO WS-REG-ENT0
+                KEY IS CODIGO
+                  INVALID KEY  PERFORM TRATA-ERRO-LEITURA
+                  NOT INVALID KEY PERFORM MOSTRA-REGISTRO
+              END-READ.
+      *
+      *============================================================
+      * LISTA-FAIXA - POSICIONA EM MENSAL.DAT NO PRIMEIRO CODIGO DA
+      * FAIXA INFORMADA COM START E PERCORRE COM READ NEXT ATE O
+      * CODIGO FINAL OU O FIM DO ARQUIVO, MOSTRANDO CADA REGISTRO
+      * ENCONTRADO.
+      *============================================================
+       LISTA-FAIXA.
+           MOVE ZEROES TO WS-CONTA-LISTADOS
+           MOVE WS-CODIGO-INI TO CODIGO
+           START ARQ-ENT0 KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   DISPLAY 'NENHUM REGISTRO ENCONTRADO NA FAIXA.'
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ENT0 NEXT RECORD INTO WS-REG-ENT0
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF CODIGO > WS-CODIGO-FIM
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                           PERFORM MOSTRA-REGISTRO
+                           ADD 1 TO WS-CONTA-LISTADOS
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY 'TOTAL LISTADO NA FAIXA: ' WS-CONTA-LISTADOS.
+      *
+      *============================================================
+      * LISTA-POR-ANO - PERCORRE TODO O MENSAL.DAT EM ORDEM DE
+      * CODIGO (SEM ALTERNATE KEY POR ANO-REF) E MOSTRA SO OS
+      * REGISTROS CUJO ANO-REF CASE COM O INFORMADO.
+      *============================================================
+       LISTA-POR-ANO.
+           MOVE ZEROES TO WS-CONTA-LISTADOS
+           MOVE ZEROES TO CODIGO
+           START ARQ-ENT0 KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   DISPLAY 'MENSAL.DAT NAO TEM REGISTROS.'
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ENT0 NEXT RECORD INTO WS-REG-ENT0
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-ANO-REF = WS-ANO-REF-PARAM
+                           PERFORM MOSTRA-REGISTRO
+                           ADD 1 TO WS-CONTA-LISTADOS
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY 'TOTAL LISTADO NO ANO ' WS-ANO-REF-PARAM ': '
+               WS-CONTA-LISTADOS.
+      *
+      *============================================================
+      * MOSTRA-REGISTRO - EXIBE NA TELA (E, SE PEDIDO, GRAVA EM
+      * MENSAL.LST) O REGISTRO JA LIDO EM WS-REG-ENT0 E CONFERE A
+      * INADIMPLENCIA DELE. USADA TANTO PELA CONSULTA POR CODIGO
+      * UNICO QUANTO PELAS DUAS LISTAGENS.
+      *============================================================
+       MOSTRA-REGISTRO.
+           DISPLAY 'CODIGO..:' WS-CODIGO
+           DISPLAY 'NOME....:' WS-NOME
+           DISPLAY 'S-SNOME.:' WS-S-NOME
+           DISPLAY 'ANO REF.:' WS-ANO-REF
+           DISPLAY 'VALOR...:' WS-VAL-PARCELA
+           DISPLAY WS-MES-REF1
+           DISPLAY 'SITUACAO:' WS-SITU-1
+           DISPLAY WS-MES-REF2
+           DISPLAY 'SITUACAO:' WS-SITU-2
+           DISPLAY WS-MES-REF3
+           DISPLAY 'SITUACAO:' WS-SITU-3
+           DISPLAY WS-MES-REF4
+           DISPLAY 'SITUACAO:' WS-SITU-4
+           DISPLAY WS-MES-REF5
+           DISPLAY 'SITUACAO:' WS-SITU-5
+           DISPLAY WS-MES-REF6
+           DISPLAY 'SITUACAO:' WS-SITU-6
+           DISPLAY WS-MES-REF7
+           DISPLAY 'SITUACAO:' WS-SITU-7
+           DISPLAY WS-MES-REF8
+           DISPLAY 'SITUACAO:' WS-SITU-8
+           DISPLAY WS-MES-REF9
+           DISPLAY 'SITUACAO:' WS-SITU-9
+           DISPLAY WS-MES-REF10
+           DISPLAY 'SITUACAO:' WS-SITU-10
+           DISPLAY WS-MES-REF11
+           DISPLAY 'SITUACAO:' WS-SITU-11
+           DISPLAY WS-MES-REF12
+           DISPLAY 'SITUACAO:' WS-SITU-12
+           DISPLAY '-----------------------------------------'
+           PERFORM VERIFICA-INADIMPLENCIA
+           IF IMPRIME-RELATORIO
+               PERFORM IMPRIME-REGISTRO
+           END-IF.
+      *
+      *============================================================
+      * TRATA-ERRO-LEITURA - A LEITURA DE MENSAL.DAT PELO CODIGO
+      * INFORMADO FALHOU. DISTINGUE CODIGO SIMPLESMENTE NAO
+      * CADASTRADO (FS-STAT 23) DE UM ERRO DE E/S MAIS GRAVE, PARA
+      * QUE A OPERACAO SAIBA SE PODE SO TENTAR OUTRO CODIGO OU SE
+      * PRECISA CHAMAR O SUPORTE.
+      *============================================================
+       TRATA-ERRO-LEITURA.
+           IF FS-CHAVE-INVALIDA
+               DISPLAY 'CODIGO NAO CADASTRADO EM MENSAL.DAT !'
+           ELSE
+               DISPLAY 'ERRO DE LEITURA EM MENSAL.DAT - FS-STAT: '
+                       FS-STAT
+           END-IF.
+      *
+      *============================================================
+      * VERIFICA-INADIMPLENCIA - PERCORRE AS DOZE PARCELAS DO ALUNO
+      * E MARCA COMO ATRASADA TODA PARCELA CUJO SITU-n AINDA NAO
+      * ESTEJA 'PG' (PAGO) E CUJO MES-REF-n (A POSICAO DA PARCELA NO
+      * ANO) JA TENHA PASSADO EM RELACAO A DATA ATUAL, PARA GERAR UMA
+      * LISTA DE COBRANCA SEM PRECISAR CONFERIR CARTAO A CARTAO.
+      *============================================================
+       VERIFICA-INADIMPLENCIA.
+           MOVE 0 TO WS-QTD-ATRASADAS
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE WS-DATA-ATUAL(1:4) TO WS-ANO-ATUAL
+           MOVE WS-DATA-ATUAL(5:2) TO WS-MES-ATUAL
+           IF WS-SITU-1 NOT = 'PG' AND WS-SITU-1 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 1 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF1
+           END-IF
+           IF WS-SITU-2 NOT = 'PG' AND WS-SITU-2 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 2 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF2
+           END-IF
+           IF WS-SITU-3 NOT = 'PG' AND WS-SITU-3 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 3 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF3
+           END-IF
+           IF WS-SITU-4 NOT = 'PG' AND WS-SITU-4 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 4 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF4
+           END-IF
+           IF WS-SITU-5 NOT = 'PG' AND WS-SITU-5 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 5 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF5
+           END-IF
+           IF WS-SITU-6 NOT = 'PG' AND WS-SITU-6 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 6 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF6
+           END-IF
+           IF WS-SITU-7 NOT = 'PG' AND WS-SITU-7 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 7 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF7
+           END-IF
+           IF WS-SITU-8 NOT = 'PG' AND WS-SITU-8 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 8 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF8
+           END-IF
+           IF WS-SITU-9 NOT = 'PG' AND WS-SITU-9 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 9 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF9
+           END-IF
+           IF WS-SITU-10 NOT = 'PG' AND WS-SITU-10 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 10 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF10
+           END-IF
+           IF WS-SITU-11 NOT = 'PG' AND WS-SITU-11 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 11 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF11
+           END-IF
+           IF WS-SITU-12 NOT = 'PG' AND WS-SITU-12 NOT = SPACES
+              AND (WS-ANO-REF < WS-ANO-ATUAL OR
+                  (WS-ANO-REF = WS-ANO-ATUAL AND 12 <= WS-MES-ATUAL))
+               ADD 1 TO WS-QTD-ATRASADAS
+               DISPLAY 'PARCELA EM ATRASO..: ' WS-MES-REF12
+           END-IF
+           IF WS-QTD-ATRASADAS > 0
+               DISPLAY 'ALUNO INADIMPLENTE - ' WS-QTD-ATRASADAS
+                   ' PARCELA(S) EM ATRASO.'
+           END-IF.
+      *
+      *============================================================
+      * IMPRIME-REGISTRO - GRAVA O MESMO RESULTADO DA CONSULTA EM
+      * MENSAL.LST, NO MESMO FORMATO ROTULO/VALOR DO DISPLAY.
+      *============================================================
+       IMPRIME-REGISTRO.
+           MOVE 'CODIGO..:'  TO REL-ROTULO
+           MOVE WS-CODIGO    TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'NOME....:'  TO REL-ROTULO
+           MOVE WS-NOME      TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'S-NOME..:'  TO REL-ROTULO
+           MOVE WS-S-NOME    TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'ANO REF.:'  TO REL-ROTULO
+           MOVE WS-ANO-REF   TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'VALOR...:'  TO REL-ROTULO
+           MOVE WS-VAL-PARCELA TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF1  TO REL-ROTULO
+           MOVE WS-SITU-1    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF2  TO REL-ROTULO
+           MOVE WS-SITU-2    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF3  TO REL-ROTULO
+           MOVE WS-SITU-3    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF4  TO REL-ROTULO
+           MOVE WS-SITU-4    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF5  TO REL-ROTULO
+           MOVE WS-SITU-5    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF6  TO REL-ROTULO
+           MOVE WS-SITU-6    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF7  TO REL-ROTULO
+           MOVE WS-SITU-7    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF8  TO REL-ROTULO
+           MOVE WS-SITU-8    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF9  TO REL-ROTULO
+           MOVE WS-SITU-9    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF10  TO REL-ROTULO
+           MOVE WS-SITU-10    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF11  TO REL-ROTULO
+           MOVE WS-SITU-11    TO REL-VALOR
+           WRITE REG-REL
+           MOVE WS-MES-REF12  TO REL-ROTULO
+           MOVE WS-SITU-12    TO REL-VALOR
+           WRITE REG-REL
+           MOVE 'ATRASO..:'  TO REL-ROTULO
+           MOVE WS-QTD-ATRASADAS TO REL-VALOR
+           WRITE REG-REL
+           MOVE '----------' TO REL-ROTULO
+           MOVE SPACES        TO REL-VALOR
+           WRITE REG-REL.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-ENT0
+           IF FS-NAO-EXISTE THEN
+               DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
+               CLOSE ARQ-ENT0
+               STOP RUN
+           END-IF.
+
+
