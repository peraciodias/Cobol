@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ARQUIVA.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-NOTAS
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CHAVE-OK
+              FILE STATUS IS FS-STAT-NOTAS.
+
+       SELECT ARQ-MENSAL
+              ASSIGN TO 'F:\COBOL45\SOURCE\MENSAL.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO-MEN
+              FILE STATUS IS FS-STAT-MENSAL.
+
+       SELECT ARQ-NOTAS-ARQ
+              ASSIGN TO WS-NOME-NOTAS-ARQ
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CHAVE-OK-ARQ
+              FILE STATUS IS FS-STAT-NOTAS-ARQ.
+
+       SELECT ARQ-MENSAL-ARQ
+              ASSIGN TO WS-NOME-MENSAL-ARQ
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY IS CODIGO-MEN-ARQ
+              FILE STATUS IS FS-STAT-MENSAL-ARQ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOTAS.
+       01  REG-NOTAS.
+           02 CHAVE-OK.
+              03 CODIGO-OK     PIC 9(08).
+              03 DISCIPLINA-OK PIC X(10).
+           02 NOME-OK          PIC X(20).
+           02 S-NOME-OK        PIC X(30).
+           02 PRIMEIRO-OK      PIC 9(02).
+           02 SEGUNDO-OK       PIC 9(02).
+           02 TERCEIRO-OK      PIC 9(02).
+           02 QUARTO-OK        PIC 9(02).
+           02 MEDIA-FINAL-OK   PIC 9(02)V99.
+           02 SITUACAO-OK      PIC X(02).
+
+       FD  ARQ-MENSAL.
+       01  REG-MENSAL.
+           02 CODIGO-MEN       PIC 9(08).
+           02 NOME-MEN         PIC X(20).
+           02 S-NOME-MEN       PIC X(30).
+           02 ANO-REF-MEN      PIC 9(04).
+           02 PARCELA-MEN      PIC ZZZ.Z9.
+           02 MENSA-MEN-1.
+              03 MES-REF-MEN-1 PIC X(09).
+              03 SITU-MEN-1    PIC X(02).
+           02 MENSA-MEN-2.
+              03 MES-REF-MEN-2 PIC X(09).
+              03 SITU-MEN-2    PIC X(02).
+           02 MENSA-MEN-3.
+              03 MES-REF-MEN-3 PIC X(09).
+              03 SITU-MEN-3    PIC X(02).
+           02 MENSA-MEN-4.
+              03 MES-REF-MEN-4 PIC X(09).
+              03 SITU-MEN-4    PIC X(02).
+           02 MENSA-MEN-5.
+              03 MES-REF-MEN-5 PIC X(09).
+              03 SITU-MEN-5    PIC X(02).
+           02 MENSA-MEN-6.
+              03 MES-REF-MEN-6 PIC X(09).
+              03 SITU-MEN-6    PIC X(02).
+           02 MENSA-MEN-7.
+              03 MES-REF-MEN-7 PIC X(09).
+              03 SITU-MEN-7    PIC X(02).
+           02 MENSA-MEN-8.
+              03 MES-REF-MEN-8 PIC X(09).
+              03 SITU-MEN-8    PIC X(02).
+           02 MENSA-MEN-9.
+              03 MES-REF-MEN-9 PIC X(09).
+              03 SITU-MEN-9    PIC X(02).
+           02 MENSA-MEN-10.
+              03 MES-REF-MEN-10 PIC X(09).
+              03 SITU-MEN-10    PIC X(02).
+           02 MENSA-MEN-11.
+              03 MES-REF-MEN-11 PIC X(09).
+              03 SITU-MEN-11    PIC X(02).
+           02 MENSA-MEN-12.
+              03 MES-REF-MEN-12 PIC X(09).
+              03 SITU-MEN-12    PIC X(02).
+
+       FD  ARQ-NOTAS-ARQ.
+       01  REG-NOTAS-ARQ.
+           02 CHAVE-OK-ARQ.
+              03 CODIGO-OK-ARQ     PIC 9(08).
+              03 DISCIPLINA-OK-ARQ PIC X(10).
+           02 NOME-OK-ARQ          PIC X(20).
+           02 S-NOME-OK-ARQ        PIC X(30).
+           02 PRIMEIRO-OK-ARQ      PIC 9(02).
+           02 SEGUNDO-OK-ARQ       PIC 9(02).
+           02 TERCEIRO-OK-ARQ      PIC 9(02).
+           02 QUARTO-OK-ARQ        PIC 9(02).
+           02 MEDIA-FINAL-OK-ARQ   PIC 9(02)V99.
+           02 SITUACAO-OK-ARQ      PIC X(02).
+
+       FD  ARQ-MENSAL-ARQ.
+       01  REG-MENSAL-ARQ.
+           02 CODIGO-MEN-ARQ       PIC 9(08).
+           02 NOME-MEN-ARQ         PIC X(20).
+           02 S-NOME-MEN-ARQ       PIC X(30).
+           02 ANO-REF-MEN-ARQ      PIC 9(04).
+           02 PARCELA-MEN-ARQ      PIC ZZZ.Z9.
+           02 MENSA-MEN-ARQ-1.
+              03 MES-REF-MEN-ARQ-1 PIC X(09).
+              03 SITU-MEN-ARQ-1    PIC X(02).
+           02 MENSA-MEN-ARQ-2.
+              03 MES-REF-MEN-ARQ-2 PIC X(09).
+              03 SITU-MEN-ARQ-2    PIC X(02).
+           02 MENSA-MEN-ARQ-3.
+              03 MES-REF-MEN-ARQ-3 PIC X(09).
+              03 SITU-MEN-ARQ-3    PIC X(02).
+           02 MENSA-MEN-ARQ-4.
+              03 MES-REF-MEN-ARQ-4 PIC X(09).
+              03 SITU-MEN-ARQ-4    PIC X(02).
+           02 MENSA-MEN-ARQ-5.
+              03 MES-REF-MEN-ARQ-5 PIC X(09).
+              03 SITU-MEN-ARQ-5    PIC X(02).
+           02 MENSA-MEN-ARQ-6.
+              03 MES-REF-MEN-ARQ-6 PIC X(09).
+              03 SITU-MEN-ARQ-6    PIC X(02).
+           02 MENSA-MEN-ARQ-7.
+              03 MES-REF-MEN-ARQ-7 PIC X(09).
+              03 SITU-MEN-ARQ-7    PIC X(02).
+           02 MENSA-MEN-ARQ-8.
+              03 MES-REF-MEN-ARQ-8 PIC X(09).
+              03 SITU-MEN-ARQ-8    PIC X(02).
+           02 MENSA-MEN-ARQ-9.
+              03 MES-REF-MEN-ARQ-9 PIC X(09).
+              03 SITU-MEN-ARQ-9    PIC X(02).
+           02 MENSA-MEN-ARQ-10.
+              03 MES-REF-MEN-ARQ-10 PIC X(09).
+              03 SITU-MEN-ARQ-10    PIC X(02).
+           02 MENSA-MEN-ARQ-11.
+              03 MES-REF-MEN-ARQ-11 PIC X(09).
+              03 SITU-MEN-ARQ-11    PIC X(02).
+           02 MENSA-MEN-ARQ-12.
+              03 MES-REF-MEN-ARQ-12 PIC X(09).
+              03 SITU-MEN-ARQ-12    PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ANO-ARQ           PIC 9(04).
+       01  WS-NOME-NOTAS-ARQ    PIC X(40).
+       01  WS-NOME-MENSAL-ARQ   PIC X(40).
+       01  WS-EOF               PIC X(01).
+       01  WS-CONTA-NOTAS-ARQ   PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-MENSAL-ARQ  PIC 9(09) VALUE ZEROES.
+
+       77 FS-STAT-NOTAS PIC 9(02).
+           88 FS-NOTAS-OK         VALUE ZEROS.
+           88 FS-NOTAS-NAO-EXISTE VALUE 35.
+       77 FS-STAT-MENSAL PIC 9(02).
+           88 FS-MENSAL-OK         VALUE ZEROS.
+           88 FS-MENSAL-NAO-EXISTE VALUE 35.
+       77 FS-STAT-NOTAS-ARQ PIC 9(02).
+           88 FS-NOTAS-ARQ-OK VALUE ZEROS.
+       77 FS-STAT-MENSAL-ARQ PIC 9(02).
+           88 FS-MENSAL-ARQ-OK VALUE ZEROS.
+
+       01  WS-SW-NOTAS-ABERTO  PIC X(01).
+           88 NOTAS-DISPONIVEL   VALUE 'S'.
+           88 NOTAS-INDISPONIVEL VALUE 'N'.
+       01  WS-SW-MENSAL-ABERTO PIC X(01).
+           88 MENSAL-DISPONIVEL   VALUE 'S'.
+           88 MENSAL-INDISPONIVEL VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       PERFORM SOLICITA-ANO.
+       PERFORM MONTA-NOMES-ARQUIVO.
+       PERFORM ABRIR-ARQUIVOS.
+       IF NOTAS-DISPONIVEL
+           PERFORM ARQUIVA-NOTAS
+       END-IF
+       IF MENSAL-DISPONIVEL
+           PERFORM ARQUIVA-MENSAL
+       END-IF
+       PERFORM FECHA-ARQUIVOS.
+       DISPLAY '================================================'
+       DISPLAY 'ARQUIVAMENTO DE FIM DE ANO CONCLUIDO'
+       DISPLAY 'NOTAS ARQUIVADAS...: ' WS-CONTA-NOTAS-ARQ
+       DISPLAY 'PARCELAS ARQUIVADAS: ' WS-CONTA-MENSAL-ARQ
+       DISPLAY '================================================'.
+       STOP RUN.
+      *
+      *============================================================
+      * SOLICITA-ANO - PERGUNTA AO OPERADOR QUAL ANO ESTA SENDO
+      * ENCERRADO, PARA NOMEAR OS ARQUIVOS DE ARQUIVAMENTO. DEVE SER
+      * RODADO ANTES DA PRIMEIRA CARGA DE CRIANOTA/CRIAPAR DO ANO
+      * SEGUINTE, ENQUANTO NOTAS.DAT/MENSAL.DAT AINDA CONTEM SO O ANO
+      * QUE ESTA SENDO ENCERRADO.
+      *============================================================
+       SOLICITA-ANO.
+           DISPLAY 'ANO A SER ARQUIVADO (AAAA): ' WITH NO ADVANCING
+           ACCEPT WS-ANO-ARQ.
+      *
+      *============================================================
+      * MONTA-NOMES-ARQUIVO - MONTA OS NOMES DOS ARQUIVOS DE DESTINO
+      * NO FORMATO NOTAS-AAAA.DAT E MENSAL-AAAA.DAT A PARTIR DO ANO
+      * INFORMADO, PARA QUE CADA ANO FIQUE GUARDADO EM SEU PROPRIO
+      * ARQUIVO.
+      *============================================================
+       MONTA-NOMES-ARQUIVO.
+           STRING 'F:\COBOL45\SOURCE\NOTAS-'  DELIMITED BY SIZE
+                  WS-ANO-ARQ                  DELIMITED BY SIZE
+                  '.DAT'                      DELIMITED BY SIZE
+                  INTO WS-NOME-NOTAS-ARQ
+           STRING 'F:\COBOL45\SOURCE\MENSAL-' DELIMITED BY SIZE
+                  WS-ANO-ARQ                  DELIMITED BY SIZE
+                  '.DAT'                      DELIMITED BY SIZE
+                  INTO WS-NOME-MENSAL-ARQ.
+      *
+      *============================================================
+      * ARQUIVA-NOTAS - COPIA TODAS AS NOTAS DE NOTAS.DAT, REGISTRO A
+      * REGISTRO, PARA O ARQUIVO NOTAS-AAAA.DAT DO ANO ENCERRADO.
+      *============================================================
+       ARQUIVA-NOTAS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-NOTAS NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE REG-NOTAS TO REG-NOTAS-ARQ
+                       WRITE REG-NOTAS-ARQ
+                       ADD 1 TO WS-CONTA-NOTAS-ARQ
+               END-READ
+           END-PERFORM.
+      *
+      *============================================================
+      * ARQUIVA-MENSAL - COPIA TODAS AS PARCELAS DE MENSAL.DAT,
+      * REGISTRO A REGISTRO, PARA O ARQUIVO MENSAL-AAAA.DAT DO ANO
+      * ENCERRADO.
+      *============================================================
+       ARQUIVA-MENSAL.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-MENSAL NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE REG-MENSAL TO REG-MENSAL-ARQ
+                       WRITE REG-MENSAL-ARQ
+                       ADD 1 TO WS-CONTA-MENSAL-ARQ
+               END-READ
+           END-PERFORM.
+      *
+      *============================================================
+      * ABRIR-ARQUIVOS - ABRE NOTAS.DAT/MENSAL.DAT EM MODO LEITURA E
+      * CRIA OS ARQUIVOS DE ARQUIVAMENTO DO ANO INFORMADO. SE UM DOS
+      * ARQUIVOS DE ORIGEM NAO EXISTIR, PULA SOMENTE O ARQUIVAMENTO
+      * DAQUELE ARQUIVO.
+      *============================================================
+       ABRIR-ARQUIVOS.
+           SET NOTAS-DISPONIVEL TO TRUE
+           OPEN INPUT ARQ-NOTAS
+           IF FS-NOTAS-NAO-EXISTE
+               DISPLAY 'NOTAS.DAT NAO ENCONTRADO - NAO SERA ARQUIVADO'
+               SET NOTAS-INDISPONIVEL TO TRUE
+           ELSE
+               OPEN OUTPUT ARQ-NOTAS-ARQ
+               DISPLAY 'GRAVANDO EM..........: ' WS-NOME-NOTAS-ARQ
+           END-IF
+           SET MENSAL-DISPONIVEL TO TRUE
+           OPEN INPUT ARQ-MENSAL
+           IF FS-MENSAL-NAO-EXISTE
+               DISPLAY 'MENSAL.DAT NAO ENCONTRADO - '
+                       'NAO SERA ARQUIVADO'
+               SET MENSAL-INDISPONIVEL TO TRUE
+           ELSE
+               OPEN OUTPUT ARQ-MENSAL-ARQ
+               DISPLAY 'GRAVANDO EM..........: ' WS-NOME-MENSAL-ARQ
+           END-IF.
+      *
+      *============================================================
+      * FECHA-ARQUIVOS - FECHA OS ARQUIVOS DE ORIGEM E DE DESTINO QUE
+      * REALMENTE FORAM ABERTOS.
+      *============================================================
+       FECHA-ARQUIVOS.
+           IF NOTAS-DISPONIVEL
+               CLOSE ARQ-NOTAS
+               CLOSE ARQ-NOTAS-ARQ
+           ELSE
+               CLOSE ARQ-NOTAS
+           END-IF
+           IF MENSAL-DISPONIVEL
+               CLOSE ARQ-MENSAL
+               CLOSE ARQ-MENSAL-ARQ
+           ELSE
+               CLOSE ARQ-MENSAL
+           END-IF.
