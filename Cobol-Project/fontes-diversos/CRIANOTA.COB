@@ -15,13 +15,22 @@
        SELECT ARQ-SAI ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.DAT'
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
-              RECORD KEY IS CODIGO-OK
+              RECORD KEY IS CHAVE-OK
               FILE STATUS IS FS-STAT.
 
+       SELECT ARQ-LOG ASSIGN TO 'F:\COBOL45\SOURCE\INCONSIST.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-CTL ASSIGN TO 'F:\COBOL45\SOURCE\CONTROLE.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-STAT-CTL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-ENT0.
        01  REG-ENT0.
+           02 CODIGO-NOTA-ENT     PIC 9(08).
+           02 DISCIPLINA-ENT      PIC X(10).
            02 PRIMEIRO-ENT0       PIC 9(2).
            02 SEGUNDO-ENT0        PIC 9(2).
            02 TERCEIRO-ENT0       PIC 9(2).
@@ -42,16 +51,45 @@
 
         FD ARQ-SAI.
         01 REG-OK.
-           02 CODIGO-OK             PIC 9(08).
+           02 CHAVE-OK.
+              03 CODIGO-OK          PIC 9(08).
+              03 DISCIPLINA-OK      PIC X(10).
            02 NOME-OK               PIC X(20).
            02 S-NOME-OK             PIC X(30).
            02 PRIMEIRO-OK           PIC 9(02).
            02 SEGUNDO-OK            PIC 9(02).
            02 TERCEIRO-OK           PIC 9(02).
            02 QUARTO-OK             PIC 9(02).
- 
+           02 MEDIA-FINAL-OK        PIC 9(02)V99.
+           02 SITUACAO-OK           PIC X(02).
+              88 SIT-APROVADO       VALUE 'AP'.
+              88 SIT-RECUPERACAO    VALUE 'RC'.
+              88 SIT-REPROVADO      VALUE 'RP'.
+
+       FD  ARQ-LOG.
+       01  REG-LOG.
+           02 CODIGO-NOTA-LOG      PIC 9(08).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 CODIGO-CAD-LOG       PIC 9(08).
+           02 FILLER               PIC X(02) VALUE SPACES.
+           02 MOTIVO-LOG           PIC X(40).
+
+       FD  ARQ-CTL.
+       01  REG-CTL.
+           02 PROGRAMA-CTL    PIC X(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 DATA-EXEC-CTL   PIC 9(08).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 QTD-PROC-CTL    PIC 9(09).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 STATUS-CTL      PIC X(01).
+              88 CTL-SUCESSO  VALUE 'S'.
+              88 CTL-FALHA    VALUE 'F'.
+
        WORKING-STORAGE SECTION.
        01  WS-REG-NOTAS.
+           02 WS-CODIGO-NOTA        PIC 9(08).
+           02 WS-DISCIPLINA-NOTA    PIC X(10).
            02 WS-PRIMEIRO           PIC 9(02).
            02 WS-SEGUNDO            PIC 9(02).
            02 WS-TERCEIRO           PIC 9(02).
@@ -70,66 +108,250 @@
            02 FILLER                PIC X(3).
 
        01  WS-REG-OK.
-           02 WS-CODIGO-OK             PIC 9(08).
+           02 WS-CHAVE-OK.
+              03 WS-CODIGO-OK          PIC 9(08).
+              03 WS-DISCIPLINA-OK      PIC X(10).
            02 WS-NOME-OK               PIC X(20).
            02 WS-S-NOME-OK             PIC X(30).
            02 WS-PRIMEIRO-OK           PIC 9(02).
            02 WS-SEGUNDO-OK            PIC 9(02).
            02 WS-TERCEIRO-OK           PIC 9(02).
            02 WS-QUARTO-OK             PIC 9(02).
+           02 WS-MEDIA-FINAL-OK        PIC 9(02)V99.
+           02 WS-SITUACAO-OK           PIC X(02).
          
+       01  WS-TAB-ALUNOS.
+           02 WS-QTD-ALUNOS     PIC 9(04) VALUE ZEROES.
+           02 TAB-ALUNO OCCURS 9999 TIMES
+                        INDEXED BY IX-ALU.
+              03 TAB-CODIGO     PIC 9(08).
+              03 TAB-NOME       PIC X(20).
+              03 TAB-S-NOME     PIC X(30).
+
+       01  WS-SW-ACHOU PIC X(01).
+           88 ALUNO-ACHADO     VALUE 'S'.
+           88 ALUNO-NAO-ACHADO VALUE 'N'.
+
        01  WS-EOF PIC A(1).
+       01  WS-CONTA-GRAV PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-ERRO PIC 9(09) VALUE ZEROES.
+       01  WS-CONTA-INCONSIST PIC 9(09) VALUE ZEROES.
+       01  WS-DATA-ATUAL PIC 9(08).
        77 FS-STAT PIC 9(02).
-           88 FS-OK         VALUE ZEROS.
-           88 FS-NAO-EXISTE VALUE 35.
+           88 FS-OK                 VALUE ZEROS.
+           88 FS-NAO-EXISTE         VALUE 35.
+           88 FS-ESPACO-INSUFICIENTE VALUE 34.
+       77 FS-STAT-CTL PIC 9(02).
+           88 FS-CTL-OK         VALUE ZEROS.
+           88 FS-CTL-NAO-EXISTE VALUE 35.
 
       *
       *******************************************************
        PROCEDURE DIVISION.
        PERFORM ABRIR-ARQUIVOS.
+       PERFORM CARREGA-TAB-ALUNOS.
       * inicia um loop ate que WS-EOF SEJA='Y' quando finaliza o loop
        PERFORM UNTIL WS-EOF = 'Y'
               READ ARQ-ENT0 INTO WS-REG-NOTAS
               AT END MOVE 'Y' TO WS-EOF
-              END-READ
-              READ ARQ-ENT1 INTO WS-REG-ENT1
-              AT END MOVE 'Y' TO WS-EOF
               NOT AT END
-              PERFORM MOSTRA
-              MOVE WS-CODIGO      TO WS-CODIGO-OK
-              MOVE WS-NOME        TO WS-NOME-OK
-              MOVE WS-S-NOME      TO WS-S-NOME-OK
-              MOVE WS-PRIMEIRO    TO WS-PRIMEIRO-OK
-              MOVE WS-SEGUNDO     TO WS-SEGUNDO-OK
-              MOVE WS-TERCEIRO    TO WS-TERCEIRO-OK
-              MOVE WS-QUARTO      TO WS-QUARTO-OK
-              WRITE REG-OK FROM WS-REG-OK
+                  PERFORM ACHA-ALUNO
+                  IF ALUNO-ACHADO
+                      MOVE TAB-CODIGO(IX-ALU)  TO WS-CODIGO
+                      MOVE TAB-NOME(IX-ALU)    TO WS-NOME
+                      MOVE TAB-S-NOME(IX-ALU)  TO WS-S-NOME
+                      MOVE WS-CODIGO          TO WS-CODIGO-OK
+                      MOVE WS-DISCIPLINA-NOTA TO WS-DISCIPLINA-OK
+                      MOVE WS-NOME            TO WS-NOME-OK
+                      MOVE WS-S-NOME          TO WS-S-NOME-OK
+                      MOVE WS-PRIMEIRO    TO WS-PRIMEIRO-OK
+                      MOVE WS-SEGUNDO     TO WS-SEGUNDO-OK
+                      MOVE WS-TERCEIRO    TO WS-TERCEIRO-OK
+                      MOVE WS-QUARTO      TO WS-QUARTO-OK
+                      PERFORM CALCULA-MEDIA-SITUACAO
+                      PERFORM MOSTRA
+                      PERFORM GRAVA-NOTA
+                      ADD 1 TO WS-CONTA-GRAV
+                  ELSE
+                      PERFORM GRAVA-LOG-INCONSISTENCIA
+                  END-IF
               END-READ
        END-PERFORM.
        CLOSE ARQ-ENT0.
-       CLOSE ARQ-ENT1.
        CLOSE ARQ-SAI.
+       CLOSE ARQ-LOG.
+       PERFORM GRAVA-CONTROLE.
+       CLOSE ARQ-CTL.
        STOP RUN.
-      ******************************************************************
-      *  DISPLAY  'CIDADE..:' WS-CIDADE
-      *  DISPLAY  'CEP.....:' WS-CEP
-      *  DISPLAY  'RUA.....:' WS-RUA
-      *  DISPLAY  'BAIRRO..:' WS-BAIRRO
+      *
+      *============================================================
+      * CARREGA-TAB-ALUNOS - LE TODO O CADALUNOS.TXT UMA UNICA VEZ E
+      * GUARDA CODIGO/NOME/S-NOME EM TABELA NA MEMORIA, PARA QUE AS
+      * NOTAS DE NOTAS.TXT SEJAM CASADAS PELO CODIGO DO ALUNO EM VEZ
+      * DE PELA POSICAO DO REGISTRO NO ARQUIVO (A MESMA TECNICA DO
+      * CRIAPAR).
+      *============================================================
+       CARREGA-TAB-ALUNOS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-ENT1 INTO WS-REG-ENT1
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-ALUNOS >= 9999
+                           DISPLAY 'AVISO: CADALUNOS.TXT TEM MAIS DE '
+                               '9999 ALUNOS - DEMAIS REGISTROS '
+                               'IGNORADOS NO CASAMENTO DE NOTAS.'
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                           ADD 1 TO WS-QTD-ALUNOS
+                           MOVE WS-CODIGO TO TAB-CODIGO(WS-QTD-ALUNOS)
+                           MOVE WS-NOME   TO TAB-NOME(WS-QTD-ALUNOS)
+                           MOVE WS-S-NOME
+                               TO TAB-S-NOME(WS-QTD-ALUNOS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-ENT1
+           MOVE 'N' TO WS-EOF
+           DISPLAY 'ALUNOS CARREGADOS EM MEMORIA..: ' WS-QTD-ALUNOS.
+      *
+      *============================================================
+      * ACHA-ALUNO - PROCURA NA TABELA DE ALUNOS O CODIGO DA NOTA
+      * LIDA DE NOTAS.TXT.
+      *============================================================
+       ACHA-ALUNO.
+           SET WS-SW-ACHOU TO 'N'
+           SET IX-ALU TO 1
+           SEARCH TAB-ALUNO
+               AT END
+                   SET ALUNO-NAO-ACHADO TO TRUE
+               WHEN TAB-CODIGO(IX-ALU) = WS-CODIGO-NOTA
+                   SET ALUNO-ACHADO TO TRUE
+           END-SEARCH.
+      *
+      *============================================================
+      * CALCULA-MEDIA-SITUACAO - TIRA A MEDIA DAS QUATRO NOTAS
+      * BIMESTRAIS E DEFINE A SITUACAO DO ALUNO, PARA QUE O BOLETIM E
+      * OS RELATORIOS NAO PRECISEM RECALCULAR ISSO A PARTIR DAS
+      * QUATRO NOTAS BRUTAS TODA VEZ.
+      *============================================================
+       CALCULA-MEDIA-SITUACAO.
+           COMPUTE WS-MEDIA-FINAL-OK ROUNDED =
+               (WS-PRIMEIRO-OK + WS-SEGUNDO-OK +
+                WS-TERCEIRO-OK + WS-QUARTO-OK) / 4
+
+           IF WS-MEDIA-FINAL-OK >= 7
+               MOVE 'AP' TO WS-SITUACAO-OK
+           ELSE
+               IF WS-MEDIA-FINAL-OK >= 5
+                   MOVE 'RC' TO WS-SITUACAO-OK
+               ELSE
+                   MOVE 'RP' TO WS-SITUACAO-OK
+               END-IF
+           END-IF.
+      *
+      *============================================================
+      * GRAVA-NOTA - INCLUI OU ATUALIZA O REGISTRO DE NOTAS EM
+      * NOTAS.DAT. A CHAVE E CODIGO-OK + DISCIPLINA-OK, DE MODO QUE
+      * AS NOTAS DE DISCIPLINAS DIFERENTES DO MESMO ALUNO COEXISTAM;
+      * SO HA REWRITE QUANDO A MESMA DISCIPLINA DO MESMO ALUNO E
+      * RECARREGADA.
+      *============================================================
+       GRAVA-NOTA.
+           MOVE WS-CHAVE-OK TO CHAVE-OK
+           READ ARQ-SAI KEY IS CHAVE-OK
+               INVALID KEY
+                   WRITE REG-OK FROM WS-REG-OK
+                   IF NOT FS-OK
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+               NOT INVALID KEY
+                   REWRITE REG-OK FROM WS-REG-OK
+                   IF NOT FS-OK
+                       PERFORM TRATA-ERRO-GRAVACAO
+                   END-IF
+           END-READ.
+      *
+      *============================================================
+      * TRATA-ERRO-GRAVACAO - A GRAVACAO EM NOTAS.DAT FALHOU POR UM
+      * MOTIVO QUE NAO SEJA CHAVE JA TRATADO PELO READ ... INVALID
+      * KEY ACIMA (POR EXEMPLO, DISCO SEM ESPACO). REGISTRA O MOTIVO
+      * EM INCONSIST.TXT EM VEZ DE DEIXAR O RUNTIME ABORTAR O
+      * PROGRAMA SEM EXPLICACAO PARA A OPERACAO.
+      *============================================================
+       TRATA-ERRO-GRAVACAO.
+           DISPLAY 'ERRO AO GRAVAR REGISTRO - FS-STAT: ' FS-STAT
+                   ' CODIGO: ' WS-CODIGO-OK
+           MOVE WS-CODIGO-OK   TO CODIGO-NOTA-LOG
+           MOVE WS-CODIGO-OK   TO CODIGO-CAD-LOG
+           IF FS-ESPACO-INSUFICIENTE
+               MOVE 'ESPACO EM DISCO INSUFICIENTE AO GRAVAR NOTA'
+                   TO MOTIVO-LOG
+           ELSE
+               MOVE 'ERRO DE E/S AO GRAVAR NOTA' TO MOTIVO-LOG
+           END-IF
+           WRITE REG-LOG
+           ADD 1 TO WS-CONTA-ERRO.
+      *
+      *============================================================
+      * GRAVA-CONTROLE - GRAVA EM CONTROLE.LOG O REGISTRO DE CONCLUSAO
+      * DESTA CARGA (PROGRAMA, DATA, QUANTIDADE PROCESSADA E STATUS
+      * FINAL), PARA QUE A OPERACAO SAIBA ATE ONDE A CADEIA NOTURNA
+      * CRIALUNO/CRIANOTA/CRIAPAR CHEGOU SEM PRECISAR RODAR TUDO DE
+      * NOVO QUANDO UM PASSO POSTERIOR FALHA.
+      *============================================================
+       GRAVA-CONTROLE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE 'CRIANOTA' TO PROGRAMA-CTL
+           MOVE WS-DATA-ATUAL TO DATA-EXEC-CTL
+           MOVE WS-CONTA-GRAV TO QTD-PROC-CTL
+           IF WS-CONTA-ERRO > 0 OR WS-CONTA-INCONSIST > 0
+               SET CTL-FALHA TO TRUE
+           ELSE
+               SET CTL-SUCESSO TO TRUE
+           END-IF
+           WRITE REG-CTL.
+      *
+      *============================================================
+      * GRAVA-LOG-INCONSISTENCIA - TODA NOTA DE NOTAS.TXT DEVE TER UM
+      * ALUNO CORRESPONDENTE EM CADALUNOS.TXT (CASADO PELA TABELA EM
+      * MEMORIA CARREGADA POR CARREGA-TAB-ALUNOS). QUANDO O CODIGO DA
+      * NOTA NAO E ENCONTRADO NA TABELA, O REGISTRO E ANOTADO EM
+      * INCONSIST.TXT E A GRAVACAO EM NOTAS.DAT E PULADA, EM VEZ DE
+      * GRAVAR A NOTA NO ALUNO ERRADO.
+      *============================================================
+       GRAVA-LOG-INCONSISTENCIA.
+           MOVE WS-CODIGO-NOTA TO CODIGO-NOTA-LOG
+           MOVE ZEROES         TO CODIGO-CAD-LOG
+           MOVE 'CODIGO DA NOTA NAO ENCONTRADO NO CADASTRO'
+               TO MOTIVO-LOG
+           WRITE REG-LOG
+           ADD 1 TO WS-CONTA-INCONSIST
+           DISPLAY 'NOTA IGNORADA - CODIGO NOTA NAO CADASTRADO: '
+                   WS-CODIGO-NOTA.
 
        MOSTRA.
+       DISPLAY  'CODIGO NOTA..:' WS-CODIGO-NOTA
+       DISPLAY  'DISCIPLINA...:' WS-DISCIPLINA-NOTA
        DISPLAY  'CODIGO..:' WS-CODIGO
        DISPLAY  'NOME....:' WS-NOME
        DISPLAY  'S-NOME..:' WS-S-NOME       
        DISPLAY  'PRIMEIRO:' WS-PRIMEIRO
        DISPLAY  'SEGUNDO.:' WS-SEGUNDO
        DISPLAY  'TERCEIRO:' WS-TERCEIRO
-       DISPLAY  'QUARTO..:' WS-QUARTO.
+       DISPLAY  'QUARTO..:' WS-QUARTO
+       DISPLAY  'MEDIA...:' WS-MEDIA-FINAL-OK
+       DISPLAY  'SITUACAO:' WS-SITUACAO-OK.
        DISPLAY '-------------------------------------------------'.
 
        ABRIR-ARQUIVOS.
-           OPEN OUTPUT ARQ-SAI
+      * ABRE EM I-O (E NAO EM OUTPUT) PARA QUE RECARREGAR NOTAS.TXT
+      * COM OUTRA DISCIPLINA NAO APAGUE AS NOTAS JA GRAVADAS PARA
+      * DISCIPLINAS ANTERIORES DO MESMO ALUNO.
+           OPEN I-O ARQ-SAI
            IF FS-NAO-EXISTE THEN
                DISPLAY 'CRIANDO NOVO ARQUIVO ...'
+               OPEN OUTPUT ARQ-SAI
                CLOSE ARQ-SAI
                OPEN I-O ARQ-SAI
            END-IF
@@ -146,5 +368,12 @@
                DISPLAY 'UM ARQUIVO DE ENTRADA Nao FOI ENCONTRADO....'
                CLOSE ARQ-ENT1
                STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARQ-LOG
+
+           OPEN EXTEND ARQ-CTL
+           IF FS-CTL-NAO-EXISTE THEN
+               OPEN OUTPUT ARQ-CTL
            END-IF.
 
