@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GERAMASSA.
+       AUTHOR.        PERINHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQ-CAD
+              ASSIGN TO 'F:\COBOL45\SOURCE\CADALUNO.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-NOTAS
+              ASSIGN TO 'F:\COBOL45\SOURCE\NOTAS.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQ-MENSA
+              ASSIGN TO 'F:\SOURCE\MENSA.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CAD.
+       01  REG-CAD.
+           02 CODIGO-CAD     PIC 9(08).
+           02 NOME-CAD       PIC X(20).
+           02 S-NOME-CAD     PIC X(30).
+           02 FONE-CAD       PIC X(12).
+           02 CEP-CAD        PIC X(08).
+           02 CIDADE-CAD     PIC X(08).
+           02 UF-CAD         PIC X(02).
+           02 BAIRRO-CAD     PIC X(32).
+           02 RUA-CAD        PIC X(55).
+           02 FILLER         PIC X(03).
+
+       FD  ARQ-NOTAS.
+       01  REG-NOTAS.
+           02 CODIGO-NOTAS     PIC 9(08).
+           02 DISCIPLINA-NOTAS PIC X(10).
+           02 PRIMEIRO-NOTAS   PIC 9(02).
+           02 SEGUNDO-NOTAS    PIC 9(02).
+           02 TERCEIRO-NOTAS   PIC 9(02).
+           02 QUARTO-NOTAS     PIC 9(02).
+
+       FD  ARQ-MENSA.
+       01  REG-MENSA.
+           02 CODIGO-MENSA    PIC 9(08).
+           02 ANO-REF-MENSA   PIC 9(04).
+           02 PARCELA-MENSA   PIC X(06).
+           02 MENSA-TAB OCCURS 12 TIMES.
+              03 MES-REF-TAB  PIC X(09).
+              03 SITU-TAB     PIC X(02).
+
+       WORKING-STORAGE SECTION.
+      *
+      *----------------------------------------------------------
+      * TABELAS DE NOMES, DISCIPLINAS E MESES, CARREGADAS POR
+      * REDEFINES DE UMA LISTA DE LITERAIS - O MESMO TRUQUE USADO
+      * HA ANOS PARA CARGA DE TABELAS SEM PRECISAR LER UM ARQUIVO
+      * AUXILIAR SO PARA ISSO.
+      *----------------------------------------------------------
+       01  WS-LISTA-NOMES.
+           02 FILLER PIC X(20) VALUE 'JOAO'.
+           02 FILLER PIC X(20) VALUE 'MARIA'.
+           02 FILLER PIC X(20) VALUE 'PEDRO'.
+           02 FILLER PIC X(20) VALUE 'ANA'.
+           02 FILLER PIC X(20) VALUE 'LUCAS'.
+           02 FILLER PIC X(20) VALUE 'JULIA'.
+           02 FILLER PIC X(20) VALUE 'CARLOS'.
+           02 FILLER PIC X(20) VALUE 'FERNANDA'.
+       01  WS-TAB-NOMES REDEFINES WS-LISTA-NOMES.
+           02 WS-NOME-TAB PIC X(20) OCCURS 8 TIMES.
+
+       01  WS-LISTA-SNOMES.
+           02 FILLER PIC X(30) VALUE 'SILVA'.
+           02 FILLER PIC X(30) VALUE 'SOUZA'.
+           02 FILLER PIC X(30) VALUE 'OLIVEIRA'.
+           02 FILLER PIC X(30) VALUE 'PEREIRA'.
+           02 FILLER PIC X(30) VALUE 'FERREIRA'.
+           02 FILLER PIC X(30) VALUE 'RODRIGUES'.
+       01  WS-TAB-SNOMES REDEFINES WS-LISTA-SNOMES.
+           02 WS-SNOME-TAB PIC X(30) OCCURS 6 TIMES.
+
+       01  WS-LISTA-DISC.
+           02 FILLER PIC X(10) VALUE 'MATEMATICA'.
+           02 FILLER PIC X(10) VALUE 'PORTUGUES'.
+           02 FILLER PIC X(10) VALUE 'HISTORIA'.
+           02 FILLER PIC X(10) VALUE 'CIENCIAS'.
+       01  WS-TAB-DISC REDEFINES WS-LISTA-DISC.
+           02 WS-DISC-TAB PIC X(10) OCCURS 4 TIMES.
+
+       01  WS-LISTA-MESES.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO'.
+           02 FILLER PIC X(09) VALUE 'ABRIL'.
+           02 FILLER PIC X(09) VALUE 'MAIO'.
+           02 FILLER PIC X(09) VALUE 'JUNHO'.
+           02 FILLER PIC X(09) VALUE 'JULHO'.
+           02 FILLER PIC X(09) VALUE 'AGOSTO'.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO'.
+       01  WS-TAB-MESES REDEFINES WS-LISTA-MESES.
+           02 WS-MES-TAB PIC X(09) OCCURS 12 TIMES.
+
+       01  HORARIO PIC 9(08).
+       01  HORA REDEFINES HORARIO.
+           02  HH  PIC 99.
+           02  HM  PIC 99.
+           02  HS  PIC 99.
+           02  HX  PIC 99.
+       01  WS-SEMENTE    PIC 9(04).
+       01  WS-RND-NUM    PIC 9V9(9).
+       01  WS-INDICE     PIC 9(04).
+       01  WS-QTD-TAB    PIC 9(02).
+       01  WS-NOTA-SORTEADA PIC 9(02).
+       01  WS-VALOR-PARCELA PIC 9(03).
+
+       01  WS-QTD-ALUNOS    PIC 9(04).
+       01  WS-CODIGO-BASE   PIC 9(08).
+       01  WS-CONTADOR      PIC 9(04).
+       01  WS-CONTA-DISC    PIC 9(02).
+       01  WS-CONTA-MES     PIC 9(02).
+       01  WS-DATA-ATUAL    PIC 9(08).
+       01  WS-ANO-ATUAL REDEFINES WS-DATA-ATUAL.
+           02 WS-AA PIC 9(04).
+           02 WS-MM PIC 9(02).
+           02 WS-DD PIC 9(02).
+
+       PROCEDURE DIVISION.
+       PERFORM ABRE-ARQUIVOS.
+       PERFORM INICIALIZA-SEMENTE.
+       PERFORM SOLICITA-PARAMETROS.
+       MOVE 1 TO WS-CONTADOR
+       PERFORM UNTIL WS-CONTADOR > WS-QTD-ALUNOS
+           PERFORM GERA-ALUNO
+           PERFORM GERA-NOTAS
+           PERFORM GERA-MENSALIDADE
+           ADD 1 TO WS-CONTADOR
+       END-PERFORM.
+       PERFORM FECHA-ARQUIVOS.
+       DISPLAY '================================================'
+       DISPLAY 'MASSA DE TESTE GERADA - ' WS-QTD-ALUNOS ' ALUNO(S)'
+       DISPLAY 'CADALUNO.TXT, NOTAS.TXT E MENSA.TXT PRONTOS PARA '
+               'UMA CARGA DE TESTE COM CRIALUNO/CRIANOTA/CRIAPAR.'
+       DISPLAY '================================================'.
+       STOP RUN.
+      *
+      *============================================================
+      * INICIALIZA-SEMENTE - MONTA UMA SEMENTE A PARTIR DO HORARIO
+      * ATUAL PARA QUE CADA GERACAO PRODUZA DADOS DIFERENTES.
+      *============================================================
+       INICIALIZA-SEMENTE.
+           ACCEPT HORARIO FROM TIME
+           COMPUTE WS-SEMENTE = HH + HM + HS + HX
+           COMPUTE WS-RND-NUM = FUNCTION RANDOM(WS-SEMENTE).
+      *
+      *============================================================
+      * SOLICITA-PARAMETROS - PERGUNTA QUANTOS ALUNOS GERAR E A
+      * PARTIR DE QUAL CODIGO, PARA NAO CHOCAR COM CODIGOS JA
+      * USADOS EM UM ALUNOS.DAT DE PRODUCAO.
+      *============================================================
+       SOLICITA-PARAMETROS.
+           DISPLAY 'QUANTOS ALUNOS DE TESTE GERAR? ' WITH NO ADVANCING
+           ACCEPT WS-QTD-ALUNOS
+           DISPLAY 'CODIGO INICIAL (USE UMA FAIXA QUE NAO EXISTA '
+                   'EM PRODUCAO): ' WITH NO ADVANCING
+           ACCEPT WS-CODIGO-BASE
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+      *
+      *============================================================
+      * GERA-ALUNO - MONTA UM REGISTRO SINTETICO DE CADALUNO.TXT,
+      * COM NOME/SOBRENOME SORTEADOS DAS TABELAS EM MEMORIA E UM
+      * CODIGO SEQUENCIAL A PARTIR DO CODIGO INICIAL INFORMADO.
+      *============================================================
+       GERA-ALUNO.
+           COMPUTE CODIGO-CAD = WS-CODIGO-BASE + WS-CONTADOR - 1
+           MOVE 8 TO WS-QTD-TAB
+           PERFORM SORTEIA-INDICE
+           MOVE WS-NOME-TAB(WS-INDICE) TO NOME-CAD
+           MOVE 6 TO WS-QTD-TAB
+           PERFORM SORTEIA-INDICE
+           MOVE WS-SNOME-TAB(WS-INDICE) TO S-NOME-CAD
+           STRING '119999'    DELIMITED BY SIZE
+                  WS-CONTADOR DELIMITED BY SIZE
+                  INTO FONE-CAD
+           STRING '0100'      DELIMITED BY SIZE
+                  WS-CONTADOR DELIMITED BY SIZE
+                  INTO CEP-CAD
+           MOVE 'SAOPAULO'       TO CIDADE-CAD
+           MOVE 'SP'             TO UF-CAD
+           MOVE 'CENTRO'         TO BAIRRO-CAD
+           STRING 'RUA DE TESTE NUMERO ' DELIMITED BY SIZE
+                  WS-CONTADOR           DELIMITED BY SIZE
+                  INTO RUA-CAD
+           WRITE REG-CAD.
+      *
+      *============================================================
+      * GERA-NOTAS - GRAVA UM REGISTRO DE NOTAS.TXT PARA CADA
+      * DISCIPLINA DA TABELA WS-DISC-TAB, COM NOTAS SORTEADAS DE 0
+      * A 99, PARA EXERCITAR A CHAVE COMPOSTA CODIGO+DISCIPLINA DE
+      * NOTAS.DAT.
+      *============================================================
+       GERA-NOTAS.
+           MOVE 1 TO WS-CONTA-DISC
+           PERFORM UNTIL WS-CONTA-DISC > 4
+               MOVE CODIGO-CAD TO CODIGO-NOTAS
+               MOVE WS-DISC-TAB(WS-CONTA-DISC) TO DISCIPLINA-NOTAS
+               PERFORM SORTEIA-NOTA
+               MOVE WS-NOTA-SORTEADA TO PRIMEIRO-NOTAS
+               PERFORM SORTEIA-NOTA
+               MOVE WS-NOTA-SORTEADA TO SEGUNDO-NOTAS
+               PERFORM SORTEIA-NOTA
+               MOVE WS-NOTA-SORTEADA TO TERCEIRO-NOTAS
+               PERFORM SORTEIA-NOTA
+               MOVE WS-NOTA-SORTEADA TO QUARTO-NOTAS
+               WRITE REG-NOTAS
+               ADD 1 TO WS-CONTA-DISC
+           END-PERFORM.
+      *
+      *============================================================
+      * GERA-MENSALIDADE - GRAVA UM REGISTRO DE MENSA.TXT PARA O
+      * ANO ATUAL, COM AS 12 MENSALIDADES PREENCHIDAS (METADE PAGAS
+      * E METADE EM ABERTO), PARA EXERCITAR A LEITURA E O CALCULO
+      * DE INADIMPLENCIA DO LEMENSA.
+      *============================================================
+       GERA-MENSALIDADE.
+           MOVE CODIGO-CAD TO CODIGO-MENSA
+           MOVE WS-AA TO ANO-REF-MENSA
+           MOVE 8 TO WS-QTD-TAB
+           PERFORM SORTEIA-INDICE
+           COMPUTE WS-VALOR-PARCELA = 100 + (WS-INDICE * 10)
+           STRING WS-VALOR-PARCELA DELIMITED BY SIZE
+                  '.00'          DELIMITED BY SIZE
+                  INTO PARCELA-MENSA
+           MOVE 1 TO WS-CONTA-MES
+           PERFORM UNTIL WS-CONTA-MES > 12
+               MOVE WS-MES-TAB(WS-CONTA-MES)
+                   TO MES-REF-TAB(WS-CONTA-MES)
+               IF WS-CONTA-MES <= 6
+                   MOVE 'PG' TO SITU-TAB(WS-CONTA-MES)
+               ELSE
+                   MOVE '  ' TO SITU-TAB(WS-CONTA-MES)
+               END-IF
+               ADD 1 TO WS-CONTA-MES
+           END-PERFORM
+           WRITE REG-MENSA.
+      *
+      *============================================================
+      * SORTEIA-INDICE - SORTEIA UM INDICE DE 1 A WS-QTD-TAB, USADO
+      * PARA ESCOLHER ENTRADAS NAS TABELAS DE NOME/SOBRENOME E PARA
+      * VARIAR O VALOR DA PARCELA.
+      *============================================================
+       SORTEIA-INDICE.
+           COMPUTE WS-RND-NUM = FUNCTION RANDOM
+           COMPUTE WS-INDICE =
+               FUNCTION INTEGER(WS-RND-NUM * WS-QTD-TAB) + 1.
+      *
+      *============================================================
+      * SORTEIA-NOTA - SORTEIA UMA NOTA DE 0 A 10, A MESMA ESCALA
+      * USADA PELO CRIANOTA PARA CALCULAR MEDIA-FINAL/SITUACAO.
+      *============================================================
+       SORTEIA-NOTA.
+           COMPUTE WS-RND-NUM = FUNCTION RANDOM
+           COMPUTE WS-NOTA-SORTEADA =
+               FUNCTION INTEGER(WS-RND-NUM * 11).
+      *
+      *============================================================
+      * ABRE-ARQUIVOS - ABRE OS TRES ARQUIVOS DE SAIDA PARA ESCRITA.
+      *============================================================
+       ABRE-ARQUIVOS.
+           OPEN OUTPUT ARQ-CAD
+           OPEN OUTPUT ARQ-NOTAS
+           OPEN OUTPUT ARQ-MENSA.
+      *
+      *============================================================
+      * FECHA-ARQUIVOS - FECHA OS TRES ARQUIVOS DE SAIDA.
+      *============================================================
+       FECHA-ARQUIVOS.
+           CLOSE ARQ-CAD
+           CLOSE ARQ-NOTAS
+           CLOSE ARQ-MENSA.
